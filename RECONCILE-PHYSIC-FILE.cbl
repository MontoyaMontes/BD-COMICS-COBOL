@@ -0,0 +1,4 @@
+       SELECT RECONCILE-FILE
+       ASSIGN TO "bd-comic-control-total.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RECONCILE-FILE-STATUS.

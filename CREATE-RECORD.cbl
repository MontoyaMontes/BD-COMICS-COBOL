@@ -5,47 +5,131 @@
       * Physic file in dinamic mode.
        FILE-CONTROL.
        COPY "PHYSIC-FILE.cbl".
+       COPY "CONTROL-PHYSIC-FILE.cbl".
+       COPY "AUDIT-PHYSIC-FILE.cbl".
+       COPY "PUBLISHER-PHYSIC-FILE.cbl".
 
        DATA DIVISION.
        FILE SECTION.
        COPY "LOGIC-FILE.cbl".
+       COPY "CONTROL-LOGIC-FILE.cbl".
+       COPY "AUDIT-LOGIC-FILE.cbl".
+       COPY "PUBLISHER-LOGIC-FILE.cbl".
 
        WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
        COPY "CREATE-WS-ESP.cbl".
+       COPY "AUDIT-WS-ESP.cbl".
 
        01 YES-NO PIC X.
        01 USER-SELECTION PIC X.
+       01 DUPLICATE-ID PIC X.
+       01 CONTROL-FOUND PIC X.
+       01 CONTROL-FILE-STATUS PIC X(02).
+       01 AUDIT-FILE-STATUS PIC X(02).
+       01 VALUE-WHOLE-PART PIC 9(05).
+       01 VALUE-CENTS-PART PIC 9(02).
+       01 VALUE-CENTS-FRACTION PIC 9V99.
+       01 ASSIGNED-ID PIC 9(05).
+       01 AUDIT-DATE PIC 9(08).
+       01 AUDIT-TIME PIC 9(08).
+       01 END-OF-PUBLISHERS PIC X.
+       01 PUBLISHER-VALID PIC X.
+       01 PUBLISHER-COUNT PIC 9(03).
+       01 PUBLISHER-INDEX PIC 9(03).
+       01 PUBLISHERS-LOADED PIC X.
+       01 PUBLISHER-FILE-STATUS PIC X(02).
+       01 PUBLISHER-TABLE.
+           05 PUBLISHER-ENTRY OCCURS 50 TIMES PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
-       PERFORM OPEN-FILE-PROCEDURE.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+       PERFORM LOAD-PUBLISHERS.
        MOVE "Y" TO YES-NO.
        PERFORM ADD-RECORD
        UNTIL YES-NO = "N".
-       PERFORM CLOSE-FILE-PROCEDURE.
 
        END-PROGRAM.
-        STOP RUN.
+        GOBACK.
 
-      * Change to OPEN to create the file and dont override.
-       OPEN-FILE-PROCEDURE.
-           OPEN I-O COMICS-FILE.
+      * Read the approved-publisher list once per session instead of
+      * once per comic, since it rarely changes mid-run.
+      * A site without a publisher file yet has nothing to validate
+      * against, so CHECK-PUBLISHER is told to wave every house
+      * through rather than rejecting every comic outright.
+       LOAD-PUBLISHERS.
+           MOVE ZEROES TO PUBLISHER-COUNT.
+           MOVE "N" TO END-OF-PUBLISHERS.
+           MOVE "Y" TO PUBLISHERS-LOADED.
+           OPEN INPUT PUBLISHER-FILE.
+           IF PUBLISHER-FILE-STATUS = "35"
+               MOVE "N" TO PUBLISHERS-LOADED
+               DISPLAY TEXT-NO-PUBLISHER-FILE
+           ELSE
+               PERFORM READ-PUBLISHER-RECORD
+               UNTIL END-OF-PUBLISHERS = "Y" OR PUBLISHER-COUNT = 50
+               CLOSE PUBLISHER-FILE.
 
-       CLOSE-FILE-PROCEDURE.
-           CLOSE COMICS-FILE.
+       READ-PUBLISHER-RECORD.
+           READ PUBLISHER-FILE
+           AT END
+               MOVE "Y" TO END-OF-PUBLISHERS
+           NOT AT END
+               ADD 1 TO PUBLISHER-COUNT
+               MOVE PUBLISHER-NAME TO PUBLISHER-ENTRY(PUBLISHER-COUNT).
 
        ADD-RECORD.
+           MOVE "Y" TO DUPLICATE-ID.
+           PERFORM ADD-ONE-RECORD
+           UNTIL DUPLICATE-ID = "N".
+           PERFORM RESTART.
+
+       ADD-ONE-RECORD.
+           PERFORM ASSIGN-NEXT-ID.
            MOVE "N" TO USER-SELECTION.
            PERFORM GET-FIELDS
            UNTIL USER-SELECTION = "Y".
            PERFORM WRITE-RECORD.
-           PERFORM RESTART.
+
+      * The control file holds the last COMIC-ID handed out, so the
+      * operator is never asked to type one in. On a fresh system
+      * bd-comic-control.dat does not exist yet, so OPEN I-O comes
+      * back status 35; seed it with an OPEN OUTPUT before opening
+      * it I-O for real.
+       ASSIGN-NEXT-ID.
+           OPEN I-O CONTROL-FILE.
+           IF CONTROL-FILE-STATUS = "35"
+               PERFORM SEED-CONTROL-FILE.
+           MOVE "Y" TO CONTROL-FOUND.
+           READ CONTROL-FILE
+           AT END
+               MOVE "N" TO CONTROL-FOUND
+               MOVE ZEROES TO LAST-COMIC-ID.
+           ADD 1 TO LAST-COMIC-ID.
+           IF CONTROL-FOUND = "N"
+               WRITE CONTROL-RECORD
+           ELSE
+               REWRITE CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
+           MOVE LAST-COMIC-ID TO ASSIGNED-ID.
+
+       SEED-CONTROL-FILE.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE ZEROES TO CONTROL-RECORD.
+           WRITE CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
+           OPEN I-O CONTROL-FILE.
 
        GET-FIELDS.
            MOVE SPACE TO COMIC-RECORD.
-           DISPLAY IDENTIFIER.
-           ACCEPT COMIC-ID.
+           MOVE ASSIGNED-ID TO COMIC-ID.
+           SET COMIC-ACTIVE TO TRUE.
+           DISPLAY TEXT-SHOW-ID COMIC-ID.
            DISPLAY HOUSE.
            ACCEPT COMIC-HOUSE.
            DISPLAY ISSUE
@@ -54,17 +138,113 @@
            ACCEPT COMIC-CHARACTER.
            DISPLAY FULLNAME .
            ACCEPT COMIC-NAME.
+           DISPLAY CONDITION-PROMPT.
+           ACCEPT COMIC-CONDITION.
+           DISPLAY VALUE-WHOLE-PROMPT.
+           ACCEPT VALUE-WHOLE-PART.
+           DISPLAY VALUE-CENTS-PROMPT.
+           ACCEPT VALUE-CENTS-PART.
+           DISPLAY COVER-PATH-PROMPT.
+           ACCEPT COMIC-COVER-PATH.
+           DISPLAY ACQUIRED-DATE-PROMPT.
+           ACCEPT DATE-ACQUIRED.
            PERFORM CONTINUE-PROCEDURE.
 
       * Add more exceptions.
        CONTINUE-PROCEDURE.
            MOVE "Y" TO USER-SELECTION.
-           IF COMIC-ID = SPACE
-               DISPLAY ERROR-INVALID-ID
-           MOVE "N" TO USER-SELECTION.
+           IF COMIC-ISSUE NOT NUMERIC
+               DISPLAY ERROR-INVALID-ISSUE
+               MOVE "N" TO USER-SELECTION
+           ELSE
+               IF COMIC-ISSUE = ZERO
+                   DISPLAY ERROR-INVALID-ISSUE
+                   MOVE "N" TO USER-SELECTION.
+           IF VALUE-WHOLE-PART NOT NUMERIC OR
+               VALUE-CENTS-PART NOT NUMERIC
+               DISPLAY ERROR-INVALID-VALUE
+               MOVE "N" TO USER-SELECTION
+           ELSE
+               PERFORM BUILD-COMIC-VALUE.
+           IF DATE-ACQUIRED = SPACE
+               MOVE ZEROES TO DATE-ACQUIRED
+           ELSE
+               IF DATE-ACQUIRED NOT NUMERIC
+                   DISPLAY ERROR-INVALID-ACQUIRED-DATE
+                   MOVE "N" TO USER-SELECTION.
+           PERFORM CHECK-PUBLISHER.
+           IF PUBLISHER-VALID = "N"
+               DISPLAY ERROR-INVALID-HOUSE
+               MOVE "N" TO USER-SELECTION.
+
+      * A plain ACCEPT into a PIC 9(05)V99 field does not honor the
+      * implied decimal point, so the whole-euro and cents amounts
+      * are taken as two separate integers and combined by hand.
+       BUILD-COMIC-VALUE.
+           DIVIDE VALUE-CENTS-PART BY 100 GIVING VALUE-CENTS-FRACTION.
+           ADD VALUE-WHOLE-PART VALUE-CENTS-FRACTION
+               GIVING COMIC-VALUE.
+
+      * COMIC-HOUSE must match one of the approved codes exactly, so
+      * "marvel"/"Marvel Comics"/"MARVEL" cannot all slip in as the
+      * same publisher under different spellings.
+       CHECK-PUBLISHER.
+           IF PUBLISHERS-LOADED = "N"
+               MOVE "Y" TO PUBLISHER-VALID
+           ELSE
+               MOVE "N" TO PUBLISHER-VALID
+               MOVE ZEROES TO PUBLISHER-INDEX
+               PERFORM SCAN-PUBLISHER-TABLE
+               UNTIL PUBLISHER-INDEX = PUBLISHER-COUNT OR
+               PUBLISHER-VALID = "Y".
+
+       SCAN-PUBLISHER-TABLE.
+           ADD 1 TO PUBLISHER-INDEX.
+           IF PUBLISHER-ENTRY(PUBLISHER-INDEX) = COMIC-HOUSE
+               MOVE "Y" TO PUBLISHER-VALID.
 
        WRITE-RECORD.
-           WRITE COMIC-RECORD.
+           WRITE COMIC-RECORD
+           INVALID KEY
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY ERROR-DUPLICATE-ID
+               MOVE "Y" TO DUPLICATE-ID
+           NOT INVALID KEY
+               MOVE "N" TO DUPLICATE-ID
+               PERFORM WRITE-AUDIT-RECORD.
+
+      * One line per add, so a bad create can be told apart from a
+      * bad edit or a bad delete later.
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACE TO AUDIT-LINE.
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-LABEL-CREATE DELIMITED BY SIZE
+                  "ID=" DELIMITED BY SIZE
+                  COMIC-ID DELIMITED BY SIZE
+                  AUDIT-LABEL-AFTER DELIMITED BY SIZE
+                  COMIC-HOUSE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-CHARACTER DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-NAME DELIMITED BY SIZE
+                  INTO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               PERFORM SEED-AUDIT-FILE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+      * OPEN EXTEND does not create a missing file, so on a fresh
+      * system this seeds an empty log before appending to it.
+       SEED-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
 
        RESTART.
            DISPLAY TEXT-RESTAR-CREATE.

@@ -0,0 +1,3 @@
+       SELECT CSV-FILE
+       ASSIGN TO "bd-comic-export.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.

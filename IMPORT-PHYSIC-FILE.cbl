@@ -0,0 +1,5 @@
+       SELECT IMPORT-FILE
+      * One fixed-width comic per line: ID, HOUSE, ISSUE,
+      * CHARACTER, NAME, in the same widths as COMIC-RECORD.
+       ASSIGN TO "bd-comic-import.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.

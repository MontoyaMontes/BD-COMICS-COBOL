@@ -0,0 +1,2 @@
+       01 TEXT-EXPORT-DONE PIC X(48)
+           VALUE "Exportacion CSV finalizada. Registros escritos: ".

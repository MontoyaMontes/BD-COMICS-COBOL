@@ -0,0 +1,3 @@
+       FD  APPRAISAL-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  APPRAISAL-LINE PIC X(110).

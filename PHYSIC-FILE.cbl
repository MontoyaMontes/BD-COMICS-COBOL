@@ -4,4 +4,11 @@
        ORGANIZATION IS INDEXED
       * PRIMARY-KEY is COMIC-ID
        RECORD KEY IS COMIC-ID
-       ACCESS MODE IS DYNAMIC.
+      * Lets us browse by publisher without scanning every COMIC-ID.
+       ALTERNATE RECORD KEY IS COMIC-HOUSE
+           WITH DUPLICATES
+      * Lets us browse by character without scanning every COMIC-ID.
+       ALTERNATE RECORD KEY IS COMIC-CHARACTER
+           WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS COMICS-FILE-STATUS.

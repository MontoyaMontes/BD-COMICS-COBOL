@@ -0,0 +1,4 @@
+       01 TEXT-CONDITION-TITLE PIC X(35)
+           VALUE "DESGLOSE DE LA COLECCION POR ESTADO".
+       01 TEXT-CONDITION-COUNT-LABEL PIC X(12)
+           VALUE "  CANTIDAD: ".

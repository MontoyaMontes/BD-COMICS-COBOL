@@ -0,0 +1,3 @@
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  AUDIT-LINE PIC X(250).

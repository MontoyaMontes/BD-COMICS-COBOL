@@ -16,3 +16,29 @@
            VALUE "SUPERHEROE: ".
        01 TEXT-SHOW-NAME PIC X(8)
            VALUE "NOMBRE: ".
+       01 TEXT-SHOW-COVER PIC X(9)
+           VALUE "PORTADA: ".
+       01 TEXT-SHOW-DELETED-FLAG PIC X(20)
+           VALUE "[REGISTRO ELIMINADO]".
+       01 TEXT-SEARCH-MODE-PROMPT PIC X(20)
+           VALUE "Como quieres buscar?".
+       01 TEXT-SEARCH-MODE-OPTION-1 PIC X(19)
+           VALUE "1. Por numero de ID".
+       01 TEXT-SEARCH-MODE-OPTION-2 PIC X(23)
+           VALUE "2. Por editorial (CASA)".
+       01 TEXT-HOUSE-TO-FIND PIC X(32)
+           VALUE "Introduce la editorial a buscar.".
+       01 TEXT-SEARCH-MODE-OPTION-3 PIC X(22)
+           VALUE "3. Por personaje/heroe".
+       01 TEXT-CHAR-TO-FIND PIC X(32)
+           VALUE "Introduce el personaje a buscar.".
+       01 TEXT-SEARCH-MODE-OPTION-4 PIC X(23)
+           VALUE "4. Por nombre (parcial)".
+       01 TEXT-NAME-TO-FIND PIC X(36)
+           VALUE "Introduce parte del nombre a buscar.".
+       01 TEXT-RECORD-LOCKED PIC X(41)
+           VALUE "Ese registro esta en uso por otra sesion.".
+       01 TEXT-RETRY-QUESTION PIC X(27)
+           VALUE "Quieres reintentarlo? (Y/N)".
+       01 TEXT-LOCK-DECLINED PIC X(47)
+           VALUE "Registro bloqueado; no se reintento la lectura.".

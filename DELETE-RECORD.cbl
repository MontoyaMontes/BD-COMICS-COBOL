@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETE-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "AUDIT-PHYSIC-FILE.cbl".
+       COPY "RECONCILE-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "AUDIT-LOGIC-FILE.cbl".
+       COPY "RECONCILE-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 RECORD-FOUND PIC X.
+       77 ID-COMIC-FIELD PIC Z(5).
+       77 DELETE-ANSWER PIC X.
+       77 AUDIT-DATE PIC 9(08).
+       77 AUDIT-TIME PIC 9(08).
+       77 RECONCILE-EOF-SWITCH PIC X.
+       77 ACTUAL-RECORD-COUNT PIC 9(07).
+       77 AUDIT-FILE-STATUS PIC X(02).
+       77 RECONCILE-FILE-STATUS PIC X(02).
+
+       COPY "DELETE-WS-ESP.cbl".
+       COPY "AUDIT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+           PERFORM GET-COMICS-RECORDS.
+           PERFORM DELETE-RECORDS
+           UNTIL COMIC-ID = ZEROES.
+           PERFORM WRITE-CONTROL-TOTAL.
+           END-PROGRAM.
+               GOBACK.
+
+       GET-COMICS-RECORDS.
+           PERFORM INITIATE-COMICS-RECORDS.
+           PERFORM GET-COMIC-ID.
+           MOVE "N" TO RECORD-FOUND.
+               PERFORM FIND-COMIC-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+               COMIC-ID = ZEROES.
+
+       INITIATE-COMICS-RECORDS.
+           MOVE SPACE TO COMIC-RECORD.
+           MOVE ZEROES TO COMIC-ID.
+
+       GET-COMIC-ID.
+           DISPLAY " ".
+           DISPLAY TEXT-ID-TO-DELETE.
+           DISPLAY TEXT-RANGE.
+           DISPLAY TEXT-ANOTHER-OPTION.
+           ACCEPT ID-COMIC-FIELD.
+           MOVE ID-COMIC-FIELD TO COMIC-ID.
+
+       FIND-COMIC-RECORD.
+           PERFORM READ-COMIC-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY TEXT-ERROR-NO-FOUND
+           PERFORM GET-COMIC-ID.
+
+       READ-COMIC-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ COMICS-FILE RECORD
+           INVALID KEY
+           MOVE "N" TO RECORD-FOUND.
+
+       DELETE-RECORDS.
+           PERFORM SHOW-ALL-FIELDS.
+           IF NOT COMIC-DELETED
+               PERFORM ASK-DELETE-QUESTION
+               IF DELETE-ANSWER = "Y"
+                   PERFORM REMOVE-RECORD.
+           PERFORM GET-COMICS-RECORDS.
+
+       ASK-DELETE-QUESTION.
+           DISPLAY TEXT-DELETE-QUESTION.
+           ACCEPT DELETE-ANSWER.
+           IF DELETE-ANSWER = "y"
+               MOVE "Y" TO DELETE-ANSWER.
+           IF DELETE-ANSWER NOT = "Y"
+               MOVE "N" TO DELETE-ANSWER.
+
+      * A soft delete: the record stays on file, flagged deleted, so
+      * RESTORE-RECORD can bring it back if this was a mistake.
+       REMOVE-RECORD.
+           SET COMIC-DELETED TO TRUE.
+           REWRITE COMIC-RECORD
+           INVALID KEY
+               DISPLAY ERROR-CANT-DELETE
+           NOT INVALID KEY
+               PERFORM WRITE-AUDIT-RECORD.
+
+      * COMIC-RECORD still holds the row we just removed, so this is
+      * logged before GET-COMICS-RECORDS asks for the next ID.
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACE TO AUDIT-LINE.
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-LABEL-DELETE DELIMITED BY SIZE
+                  "ID=" DELIMITED BY SIZE
+                  COMIC-ID DELIMITED BY SIZE
+                  AUDIT-LABEL-BEFORE DELIMITED BY SIZE
+                  COMIC-HOUSE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-CHARACTER DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-NAME DELIMITED BY SIZE
+                  INTO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               PERFORM SEED-AUDIT-FILE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+      * OPEN EXTEND does not create a missing file, so on a fresh
+      * system this seeds an empty log before appending to it.
+       SEED-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+      * Records what this job believes COMICS-FILE holds at the
+      * moment it finishes, so a later reconciliation run can catch
+      * any drift that happens between now and whenever someone
+      * actually checks.
+       WRITE-CONTROL-TOTAL.
+           PERFORM COUNT-COMICS-RECORDS.
+           MOVE ACTUAL-RECORD-COUNT TO RECONCILE-EXPECTED-COUNT.
+           MOVE "DELETE-RECORD" TO RECONCILE-JOB-NAME.
+           ACCEPT RECONCILE-DATE FROM DATE YYYYMMDD.
+           ACCEPT RECONCILE-TIME FROM TIME.
+           OPEN OUTPUT RECONCILE-FILE.
+           WRITE RECONCILE-RECORD.
+           CLOSE RECONCILE-FILE.
+
+       COUNT-COMICS-RECORDS.
+           MOVE ZEROES TO ACTUAL-RECORD-COUNT.
+           PERFORM START-COUNT-SCAN.
+           PERFORM TALLY-COMIC-RECORD
+           UNTIL RECONCILE-EOF-SWITCH = "Y".
+
+       START-COUNT-SCAN.
+           MOVE "N" TO RECONCILE-EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO RECONCILE-EOF-SWITCH.
+           IF RECONCILE-EOF-SWITCH = "N"
+               PERFORM READ-NEXT-FOR-COUNT.
+
+       READ-NEXT-FOR-COUNT.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO RECONCILE-EOF-SWITCH.
+
+       TALLY-COMIC-RECORD.
+           ADD 1 TO ACTUAL-RECORD-COUNT.
+           PERFORM READ-NEXT-FOR-COUNT.
+
+       SHOW-ALL-FIELDS.
+           DISPLAY " ".
+           IF COMIC-DELETED
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-DELETED-FLAG
+           ELSE
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE
+               DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE
+               DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER
+               DISPLAY TEXT-SHOW-NAME COMIC-NAME.
+           DISPLAY " ".
+
+        END PROGRAM DELETE-RECORD.

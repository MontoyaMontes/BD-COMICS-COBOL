@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKOUT-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 RECORD-FOUND PIC X.
+       77 ID-COMIC-FIELD PIC Z(5).
+       77 CHECKOUT-MODE PIC X.
+       77 LOAN-ACTION PIC X.
+       77 BORROWER-FIELD PIC X(30).
+       77 EOF-SWITCH PIC X.
+       77 FOUND-ANY-LOAN PIC X.
+
+       COPY "CHECKOUT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+           PERFORM GET-CHECKOUT-MODE.
+           EVALUATE CHECKOUT-MODE
+               WHEN "2"
+                   PERFORM LIST-LOANED-RECORDS
+               WHEN OTHER
+                   PERFORM GET-COMICS-RECORDS
+                   PERFORM CHECKOUT-RECORDS
+                   UNTIL COMIC-ID = ZEROES
+           END-EVALUATE.
+           END-PROGRAM.
+               GOBACK.
+
+       GET-CHECKOUT-MODE.
+           DISPLAY " ".
+           DISPLAY TEXT-CHECKOUT-MODE-PROMPT.
+           DISPLAY TEXT-CHECKOUT-MODE-OPTION-1.
+           DISPLAY TEXT-CHECKOUT-MODE-OPTION-2.
+           ACCEPT CHECKOUT-MODE.
+
+       GET-COMICS-RECORDS.
+           PERFORM INITIATE-COMICS-RECORDS.
+           PERFORM GET-COMIC-ID.
+           MOVE "N" TO RECORD-FOUND.
+               PERFORM FIND-COMIC-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+               COMIC-ID = ZEROES.
+
+       INITIATE-COMICS-RECORDS.
+           MOVE SPACE TO COMIC-RECORD.
+           MOVE ZEROES TO COMIC-ID.
+
+       GET-COMIC-ID.
+           DISPLAY " ".
+           DISPLAY TEXT-ID-TO-CHECKOUT.
+           DISPLAY TEXT-RANGE.
+           DISPLAY TEXT-ANOTHER-OPTION.
+           ACCEPT ID-COMIC-FIELD.
+           MOVE ID-COMIC-FIELD TO COMIC-ID.
+
+       FIND-COMIC-RECORD.
+           PERFORM READ-COMIC-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY TEXT-ERROR-NO-FOUND
+           PERFORM GET-COMIC-ID.
+
+       READ-COMIC-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ COMICS-FILE RECORD
+           INVALID KEY
+           MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "Y" AND COMIC-DELETED
+               MOVE "N" TO RECORD-FOUND.
+
+       CHECKOUT-RECORDS.
+           PERFORM SHOW-ALL-FIELDS.
+           PERFORM GET-LOAN-ACTION.
+           EVALUATE LOAN-ACTION
+               WHEN "1"
+                   PERFORM CHECKOUT-COMIC
+               WHEN "2"
+                   PERFORM CHECKIN-COMIC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           PERFORM GET-COMICS-RECORDS.
+
+       GET-LOAN-ACTION.
+           DISPLAY TEXT-LOAN-ACTION-PROMPT.
+           ACCEPT LOAN-ACTION.
+
+       CHECKOUT-COMIC.
+           DISPLAY TEXT-LOAN-BORROWER-PROMPT.
+           MOVE SPACE TO BORROWER-FIELD.
+           ACCEPT BORROWER-FIELD.
+           MOVE BORROWER-FIELD TO LOAN-TO-NAME.
+           ACCEPT LOAN-DATE FROM DATE YYYYMMDD.
+           PERFORM REWRITE-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY TEXT-LOAN-DONE.
+
+       CHECKIN-COMIC.
+           IF LOAN-TO-NAME = SPACE
+               DISPLAY TEXT-NOT-ON-LOAN
+           ELSE
+               MOVE SPACE TO LOAN-TO-NAME
+               MOVE ZEROES TO LOAN-DATE
+               PERFORM REWRITE-RECORD
+               IF RECORD-FOUND = "Y"
+                   DISPLAY TEXT-RETURN-DONE.
+
+       REWRITE-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           REWRITE COMIC-RECORD
+           INVALID KEY
+               MOVE "N" TO RECORD-FOUND
+               DISPLAY ERROR-CANT-LOAN.
+
+       SHOW-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY TEXT-SHOW-ID COMIC-ID.
+           DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE.
+           DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE.
+           DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER.
+           DISPLAY TEXT-SHOW-NAME COMIC-NAME.
+           IF LOAN-TO-NAME NOT = SPACE
+               DISPLAY TEXT-SHOW-LOAN-TO LOAN-TO-NAME
+               DISPLAY TEXT-SHOW-LOAN-DATE LOAN-DATE.
+           DISPLAY " ".
+
+       LIST-LOANED-RECORDS.
+           DISPLAY " ".
+           DISPLAY TEXT-LIST-LOANS-TITLE.
+           MOVE "N" TO FOUND-ANY-LOAN.
+           PERFORM START-AT-FIRST-RECORD.
+           PERFORM SCAN-FOR-LOANED-RECORD
+           UNTIL EOF-SWITCH = "Y".
+           IF FOUND-ANY-LOAN = "N"
+               DISPLAY TEXT-LIST-LOANS-NONE.
+
+       START-AT-FIRST-RECORD.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+
+       SCAN-FOR-LOANED-RECORD.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               IF LOAN-TO-NAME NOT = SPACE AND NOT COMIC-DELETED
+                   MOVE "Y" TO FOUND-ANY-LOAN
+                   DISPLAY TEXT-SHOW-ID COMIC-ID
+                   DISPLAY TEXT-SHOW-NAME COMIC-NAME
+                   DISPLAY TEXT-SHOW-LOAN-TO LOAN-TO-NAME
+                   DISPLAY TEXT-SHOW-LOAN-DATE LOAN-DATE.
+
+        END PROGRAM CHECKOUT-RECORD.

@@ -0,0 +1,44 @@
+       01 TEXT-ID-TO-CHECKOUT PIC X(38)
+           VALUE "Introduce el ID del comic a gestionar.".
+       01 TEXT-RANGE PIC X(25)
+           VALUE "Introduce un valor entero".
+       01 TEXT-ANOTHER-OPTION PIC X(41)
+           VALUE "Introduce cualquier otra cosa para salir.".
+       01 TEXT-ERROR-NO-FOUND PIC X(43)
+           VALUE "No se encontró ningun registro con ese ID.".
+       01 TEXT-SHOW-ID PIC X(4)
+           VALUE "ID: ".
+       01 TEXT-SHOW-HOUSE PIC X(6)
+           VALUE "CASA: ".
+       01 TEXT-SHOW-ISSUE PIC X(9)
+           VALUE "NÚMERO: ".
+       01 TEXT-SHOW-CHAR PIC X(12)
+           VALUE "SUPERHEROE: ".
+       01 TEXT-SHOW-NAME PIC X(8)
+           VALUE "NOMBRE: ".
+       01 TEXT-SHOW-LOAN-TO PIC X(12)
+           VALUE "PRESTADO A: ".
+       01 TEXT-SHOW-LOAN-DATE PIC X(16)
+           VALUE "FECHA PRESTAMO: ".
+       01 TEXT-LOAN-ACTION-PROMPT PIC X(24)
+           VALUE "1. Prestar   2. Devolver".
+       01 TEXT-LOAN-BORROWER-PROMPT PIC X(41)
+           VALUE "Introduce el nombre de quien se lo lleva.".
+       01 TEXT-LOAN-DONE PIC X(20)
+           VALUE "Prestamo registrado.".
+       01 TEXT-RETURN-DONE PIC X(15)
+           VALUE "Comic devuelto.".
+       01 TEXT-NOT-ON-LOAN PIC X(27)
+           VALUE "Ese comic no esta prestado.".
+       01 TEXT-LIST-LOANS-TITLE PIC X(29)
+           VALUE "Comics actualmente prestados:".
+       01 TEXT-LIST-LOANS-NONE PIC X(36)
+           VALUE "No hay comics prestados actualmente.".
+       01 ERROR-CANT-LOAN PIC X(31)
+           VALUE "ERROR ACTUALIZANDO EL PRESTAMO.".
+       01 TEXT-CHECKOUT-MODE-PROMPT PIC X(18)
+           VALUE "Que quieres hacer?".
+       01 TEXT-CHECKOUT-MODE-OPTION-1 PIC X(24)
+           VALUE "1. Gestionar un prestamo".
+       01 TEXT-CHECKOUT-MODE-OPTION-2 PIC X(26)
+           VALUE "2. Listar comics prestados".

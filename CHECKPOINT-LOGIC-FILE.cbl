@@ -0,0 +1,4 @@
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-COUNT   PIC 9(07).

@@ -0,0 +1,3 @@
+       SELECT REPORT-FILE
+       ASSIGN TO "bd-comic-report.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.

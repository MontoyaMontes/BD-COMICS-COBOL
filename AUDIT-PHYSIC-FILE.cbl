@@ -0,0 +1,4 @@
+       SELECT AUDIT-FILE
+       ASSIGN TO "bd-comic-audit.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDIT-FILE-STATUS.

@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "AUDIT-PHYSIC-FILE.cbl".
+       COPY "PUBLISHER-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "AUDIT-LOGIC-FILE.cbl".
+       COPY "PUBLISHER-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 RECORD-FOUND PIC X.
+       77 ID-COMIC-FIELD PIC Z(5).
+       77 NEW-HOUSE-FIELD PIC X(20).
+       77 NEW-ISSUE-FIELD PIC X(05).
+       77 NEW-CHAR-FIELD PIC X(20).
+       77 NEW-NAME-FIELD PIC X(40).
+       77 OLD-HOUSE-FIELD PIC X(20).
+       77 OLD-ISSUE-FIELD PIC 9(05).
+       77 OLD-CHAR-FIELD PIC X(20).
+       77 OLD-NAME-FIELD PIC X(40).
+       77 AUDIT-DATE PIC 9(08).
+       77 AUDIT-TIME PIC 9(08).
+       77 USER-SELECTION PIC X.
+       77 END-OF-PUBLISHERS PIC X.
+       77 PUBLISHER-VALID PIC X.
+       77 PUBLISHER-COUNT PIC 9(03).
+       77 PUBLISHER-INDEX PIC 9(03).
+       77 PUBLISHERS-LOADED PIC X.
+       77 AUDIT-FILE-STATUS PIC X(02).
+       77 PUBLISHER-FILE-STATUS PIC X(02).
+       01 PUBLISHER-TABLE.
+           05 PUBLISHER-ENTRY OCCURS 50 TIMES PIC X(20).
+
+       COPY "UPDATE-WS-ESP.cbl".
+       COPY "AUDIT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+           PERFORM LOAD-PUBLISHERS.
+           PERFORM GET-COMICS-RECORDS.
+           PERFORM UPDATE-RECORDS
+           UNTIL COMIC-ID = ZEROES.
+           END-PROGRAM.
+               GOBACK.
+
+      * Read the approved-publisher list once per session instead of
+      * once per comic, since it rarely changes mid-run.
+      * A site without a publisher file yet has nothing to validate
+      * against, so CHECK-PUBLISHER is told to wave every house
+      * through rather than rejecting every comic outright.
+       LOAD-PUBLISHERS.
+           MOVE ZEROES TO PUBLISHER-COUNT.
+           MOVE "N" TO END-OF-PUBLISHERS.
+           MOVE "Y" TO PUBLISHERS-LOADED.
+           OPEN INPUT PUBLISHER-FILE.
+           IF PUBLISHER-FILE-STATUS = "35"
+               MOVE "N" TO PUBLISHERS-LOADED
+               DISPLAY TEXT-NO-PUBLISHER-FILE
+           ELSE
+               PERFORM READ-PUBLISHER-RECORD
+               UNTIL END-OF-PUBLISHERS = "Y" OR PUBLISHER-COUNT = 50
+               CLOSE PUBLISHER-FILE.
+
+       READ-PUBLISHER-RECORD.
+           READ PUBLISHER-FILE
+           AT END
+               MOVE "Y" TO END-OF-PUBLISHERS
+           NOT AT END
+               ADD 1 TO PUBLISHER-COUNT
+               MOVE PUBLISHER-NAME TO PUBLISHER-ENTRY(PUBLISHER-COUNT).
+
+       GET-COMICS-RECORDS.
+           PERFORM INITIATE-COMICS-RECORDS.
+           PERFORM GET-COMIC-ID.
+           MOVE "N" TO RECORD-FOUND.
+               PERFORM FIND-COMIC-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+               COMIC-ID = ZEROES.
+
+       INITIATE-COMICS-RECORDS.
+           MOVE SPACE TO COMIC-RECORD.
+           MOVE ZEROES TO COMIC-ID.
+
+       GET-COMIC-ID.
+           DISPLAY " ".
+           DISPLAY TEXT-ID-TO-UPDATE.
+           DISPLAY TEXT-RANGE.
+           DISPLAY TEXT-ANOTHER-OPTION.
+           ACCEPT ID-COMIC-FIELD.
+           MOVE ID-COMIC-FIELD TO COMIC-ID.
+
+       FIND-COMIC-RECORD.
+           PERFORM READ-COMIC-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY TEXT-ERROR-NO-FOUND
+           PERFORM GET-COMIC-ID.
+
+       READ-COMIC-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ COMICS-FILE RECORD
+           INVALID KEY
+           MOVE "N" TO RECORD-FOUND.
+
+       UPDATE-RECORDS.
+           PERFORM SHOW-ALL-FIELDS.
+           IF NOT COMIC-DELETED
+               PERFORM CAPTURE-OLD-FIELDS
+               MOVE "N" TO USER-SELECTION
+               PERFORM GET-NEW-FIELDS
+               UNTIL USER-SELECTION = "Y"
+               PERFORM REWRITE-RECORD.
+           PERFORM GET-COMICS-RECORDS.
+
+      * Taken before GET-NEW-FIELDS overwrites COMIC-RECORD, so the
+      * audit line can show what the record looked like beforehand.
+       CAPTURE-OLD-FIELDS.
+           MOVE COMIC-HOUSE TO OLD-HOUSE-FIELD.
+           MOVE COMIC-ISSUE TO OLD-ISSUE-FIELD.
+           MOVE COMIC-CHARACTER TO OLD-CHAR-FIELD.
+           MOVE COMIC-NAME TO OLD-NAME-FIELD.
+
+       SHOW-ALL-FIELDS.
+           DISPLAY " ".
+           IF COMIC-DELETED
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-DELETED-FLAG
+           ELSE
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE
+               DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE
+               DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER
+               DISPLAY TEXT-SHOW-NAME COMIC-NAME.
+           DISPLAY " ".
+
+      * Old values are reapplied first so a rejected attempt (bad
+      * issue number or unapproved publisher) does not leave the
+      * record holding a half-updated, invalid combination on retry.
+       GET-NEW-FIELDS.
+           MOVE OLD-HOUSE-FIELD TO COMIC-HOUSE.
+           MOVE OLD-ISSUE-FIELD TO COMIC-ISSUE.
+           MOVE OLD-CHAR-FIELD TO COMIC-CHARACTER.
+           MOVE OLD-NAME-FIELD TO COMIC-NAME.
+           DISPLAY TEXT-KEEP-BLANK.
+           MOVE SPACE TO NEW-HOUSE-FIELD.
+           DISPLAY TEXT-NEW-HOUSE.
+           ACCEPT NEW-HOUSE-FIELD.
+           IF NEW-HOUSE-FIELD NOT = SPACE
+               MOVE NEW-HOUSE-FIELD TO COMIC-HOUSE.
+           MOVE SPACE TO NEW-ISSUE-FIELD.
+           DISPLAY TEXT-NEW-ISSUE.
+           ACCEPT NEW-ISSUE-FIELD.
+           IF NEW-ISSUE-FIELD NOT = SPACE AND
+              NEW-ISSUE-FIELD IS NUMERIC
+               MOVE NEW-ISSUE-FIELD TO COMIC-ISSUE.
+           MOVE SPACE TO NEW-CHAR-FIELD.
+           DISPLAY TEXT-NEW-CHAR.
+           ACCEPT NEW-CHAR-FIELD.
+           IF NEW-CHAR-FIELD NOT = SPACE
+               MOVE NEW-CHAR-FIELD TO COMIC-CHARACTER.
+           MOVE SPACE TO NEW-NAME-FIELD.
+           DISPLAY TEXT-NEW-NAME.
+           ACCEPT NEW-NAME-FIELD.
+           IF NEW-NAME-FIELD NOT = SPACE
+               MOVE NEW-NAME-FIELD TO COMIC-NAME.
+           PERFORM VALIDATE-NEW-FIELDS.
+
+       VALIDATE-NEW-FIELDS.
+           MOVE "Y" TO USER-SELECTION.
+           IF COMIC-ISSUE = ZERO
+               DISPLAY TEXT-ERROR-INVALID-ISSUE
+               MOVE "N" TO USER-SELECTION.
+           PERFORM CHECK-PUBLISHER.
+           IF PUBLISHER-VALID = "N"
+               DISPLAY TEXT-ERROR-INVALID-HOUSE
+               MOVE "N" TO USER-SELECTION.
+
+      * COMIC-HOUSE must match one of the approved codes exactly, so
+      * "marvel"/"Marvel Comics"/"MARVEL" cannot all slip in as the
+      * same publisher under different spellings.
+       CHECK-PUBLISHER.
+           IF PUBLISHERS-LOADED = "N"
+               MOVE "Y" TO PUBLISHER-VALID
+           ELSE
+               MOVE "N" TO PUBLISHER-VALID
+               MOVE ZEROES TO PUBLISHER-INDEX
+               PERFORM SCAN-PUBLISHER-TABLE
+               UNTIL PUBLISHER-INDEX = PUBLISHER-COUNT OR
+               PUBLISHER-VALID = "Y".
+
+       SCAN-PUBLISHER-TABLE.
+           ADD 1 TO PUBLISHER-INDEX.
+           IF PUBLISHER-ENTRY(PUBLISHER-INDEX) = COMIC-HOUSE
+               MOVE "Y" TO PUBLISHER-VALID.
+
+       REWRITE-RECORD.
+           REWRITE COMIC-RECORD
+           INVALID KEY
+               DISPLAY ERROR-CANT-UPDATE
+           NOT INVALID KEY
+               PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACE TO AUDIT-LINE.
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-LABEL-UPDATE DELIMITED BY SIZE
+                  "ID=" DELIMITED BY SIZE
+                  COMIC-ID DELIMITED BY SIZE
+                  AUDIT-LABEL-BEFORE DELIMITED BY SIZE
+                  OLD-HOUSE-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  OLD-CHAR-FIELD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  OLD-NAME-FIELD DELIMITED BY SIZE
+                  AUDIT-LABEL-AFTER DELIMITED BY SIZE
+                  COMIC-HOUSE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-CHARACTER DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  COMIC-NAME DELIMITED BY SIZE
+                  INTO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               PERFORM SEED-AUDIT-FILE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+      * OPEN EXTEND does not create a missing file, so on a fresh
+      * system this seeds an empty log before appending to it.
+       SEED-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+        END PROGRAM UPDATE-RECORD.

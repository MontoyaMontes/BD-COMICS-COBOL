@@ -0,0 +1,3 @@
+       FD  CONDITION-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CONDITION-LINE PIC X(100).

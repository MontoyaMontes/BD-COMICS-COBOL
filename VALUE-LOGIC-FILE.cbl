@@ -0,0 +1,3 @@
+       FD  VALUATION-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  VALUATION-LINE PIC X(100).

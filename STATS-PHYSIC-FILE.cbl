@@ -0,0 +1,3 @@
+       SELECT STATS-FILE
+       ASSIGN TO "bd-comic-stats.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.

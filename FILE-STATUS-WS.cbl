@@ -0,0 +1 @@
+       77 COMICS-FILE-STATUS PIC X(02).

@@ -0,0 +1,3 @@
+       FD  STATS-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  STATS-LINE PIC X(100).

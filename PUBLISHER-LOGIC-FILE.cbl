@@ -0,0 +1,4 @@
+       FD  PUBLISHER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PUBLISHER-RECORD.
+           05 PUBLISHER-NAME     PIC X(20).

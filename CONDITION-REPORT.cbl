@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDITION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "CONDITION-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "CONDITION-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 EOF-SWITCH PIC X.
+       77 CONDITION-COUNT PIC 9(03).
+       77 CONDITION-INDEX PIC 9(03).
+       77 CONDITION-FOUND PIC X.
+       01 CONDITION-TABLE.
+           05 CONDITION-ENTRY OCCURS 20 TIMES.
+               10 CONDITION-GRADE PIC X(12).
+               10 CONDITION-TALLY PIC 9(07).
+       01 CONDITION-TALLY-ED PIC Z(6)9.
+
+       COPY "CONDITION-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT CONDITION-FILE.
+           MOVE ZEROES TO CONDITION-COUNT.
+           PERFORM START-AT-FIRST-RECORD.
+           PERFORM TALLY-RECORDS
+           UNTIL EOF-SWITCH = "Y".
+           PERFORM PRINT-CONDITION-REPORT.
+           CLOSE COMICS-FILE.
+           CLOSE CONDITION-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       START-AT-FIRST-RECORD.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+       TALLY-RECORDS.
+           IF NOT COMIC-DELETED
+               PERFORM FIND-OR-ADD-CONDITION.
+           PERFORM READ-NEXT-COMIC.
+
+      * Small unsorted lookup table; fine at this scale since there
+      * are only a handful of distinct grades in any real collection.
+       FIND-OR-ADD-CONDITION.
+           MOVE "N" TO CONDITION-FOUND.
+           MOVE ZEROES TO CONDITION-INDEX.
+           PERFORM SCAN-CONDITION-TABLE
+           UNTIL CONDITION-INDEX = CONDITION-COUNT OR
+           CONDITION-FOUND = "Y".
+           IF CONDITION-FOUND = "N" AND CONDITION-COUNT < 20
+               ADD 1 TO CONDITION-COUNT
+               MOVE COMIC-CONDITION TO CONDITION-GRADE(CONDITION-COUNT)
+               MOVE 1 TO CONDITION-TALLY(CONDITION-COUNT).
+
+       SCAN-CONDITION-TABLE.
+           ADD 1 TO CONDITION-INDEX.
+           IF CONDITION-GRADE(CONDITION-INDEX) = COMIC-CONDITION
+               MOVE "Y" TO CONDITION-FOUND
+               ADD 1 TO CONDITION-TALLY(CONDITION-INDEX).
+
+       PRINT-CONDITION-REPORT.
+           MOVE TEXT-CONDITION-TITLE TO CONDITION-LINE.
+           WRITE CONDITION-LINE.
+           MOVE ZEROES TO CONDITION-INDEX.
+           PERFORM PRINT-ONE-CONDITION
+           UNTIL CONDITION-INDEX = CONDITION-COUNT.
+
+       PRINT-ONE-CONDITION.
+           ADD 1 TO CONDITION-INDEX.
+           MOVE CONDITION-TALLY(CONDITION-INDEX) TO CONDITION-TALLY-ED.
+           MOVE SPACE TO CONDITION-LINE.
+           STRING CONDITION-GRADE(CONDITION-INDEX) DELIMITED BY SIZE
+                  TEXT-CONDITION-COUNT-LABEL DELIMITED BY SIZE
+                  CONDITION-TALLY-ED DELIMITED BY SIZE
+                  INTO CONDITION-LINE.
+           WRITE CONDITION-LINE.
+
+       END PROGRAM CONDITION-REPORT.

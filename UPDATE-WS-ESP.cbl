@@ -0,0 +1,38 @@
+       01 TEXT-ID-TO-UPDATE PIC X(38)
+           VALUE "Introduce un numero de ID a modificar.".
+       01 TEXT-RANGE PIC X(25)
+           VALUE "Introduce un valor entero".
+       01 TEXT-ANOTHER-OPTION PIC X(41)
+           VALUE "Introduce cualquier otra cosa para salir.".
+       01 TEXT-ERROR-NO-FOUND PIC X(43)
+           VALUE "No se encontró ningun registro con ese ID.".
+       01 TEXT-SHOW-ID PIC X(4)
+           VALUE "ID: ".
+       01 TEXT-SHOW-HOUSE PIC X(6)
+           VALUE "CASA: ".
+       01 TEXT-SHOW-ISSUE PIC X(9)
+           VALUE "NÚMERO: ".
+       01 TEXT-SHOW-CHAR PIC X(12)
+           VALUE "SUPERHEROE: ".
+       01 TEXT-SHOW-NAME PIC X(8)
+           VALUE "NOMBRE: ".
+       01 TEXT-SHOW-DELETED-FLAG PIC X(20)
+           VALUE "[REGISTRO ELIMINADO]".
+       01 TEXT-KEEP-BLANK PIC X(45)
+           VALUE "Deja en blanco para mantener el valor actual.".
+       01 TEXT-NEW-HOUSE PIC X(21)
+           VALUE "Nueva casa editorial:".
+       01 TEXT-NEW-ISSUE PIC X(24)
+           VALUE "Nuevo numero de emision:".
+       01 TEXT-NEW-CHAR PIC X(17)
+           VALUE "Nuevo superheroe:".
+       01 TEXT-NEW-NAME PIC X(23)
+           VALUE "Nuevo nombre del comic:".
+       01 ERROR-CANT-UPDATE PIC X(28)
+           VALUE "ERROR ACTUALIZANDO REGISTRO.".
+       01 TEXT-ERROR-INVALID-ISSUE PIC X(49)
+           VALUE "El numero de emision debe ser un entero positivo.".
+       01 TEXT-ERROR-INVALID-HOUSE PIC X(49)
+           VALUE "La editorial no es valida. Usa una casa aprobada.".
+       01 TEXT-NO-PUBLISHER-FILE PIC X(53)
+           VALUE "Aviso: editoriales no disponibles; no se validaran.".

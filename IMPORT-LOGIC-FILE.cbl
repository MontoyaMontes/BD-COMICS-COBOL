@@ -0,0 +1,8 @@
+       FD  IMPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  IMPORT-RECORD.
+           05 IMPORT-ID          PIC 9(05).
+           05 IMPORT-HOUSE       PIC X(20).
+           05 IMPORT-ISSUE       PIC 9(05).
+           05 IMPORT-CHARACTER   PIC X(20).
+           05 IMPORT-NAME        PIC X(40).

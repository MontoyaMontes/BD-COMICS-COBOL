@@ -0,0 +1,18 @@
+       01 TEXT-MENU-TITLE PIC X(32)
+           VALUE "== BD-COMICS : Menu principal ==".
+       01 TEXT-MENU-OPTION-1 PIC X(16)
+           VALUE "1. Anadir comics".
+       01 TEXT-MENU-OPTION-2 PIC X(16)
+           VALUE "2. Buscar comics".
+       01 TEXT-MENU-OPTION-3 PIC X(20)
+           VALUE "3. Eliminar un comic".
+       01 TEXT-MENU-OPTION-4 PIC X(21)
+           VALUE "4. Modificar un comic".
+       01 TEXT-MENU-OPTION-5 PIC X(12)
+           VALUE "5. Prestamos".
+       01 TEXT-MENU-OPTION-6 PIC X(21)
+           VALUE "6. Restaurar un comic".
+       01 TEXT-MENU-OPTION-7 PIC X(8)
+           VALUE "7. Salir".
+       01 TEXT-MENU-INVALID PIC X(17)
+           VALUE "Opcion no valida.".

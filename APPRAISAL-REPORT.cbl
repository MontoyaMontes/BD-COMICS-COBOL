@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPRAISAL-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "APPRAISAL-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "APPRAISAL-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 EOF-SWITCH PIC X.
+       77 TARGET-YEAR PIC 9(04).
+       77 YEAR-ACQUIRED PIC 9(04).
+       77 MONTH-DAY-ACQUIRED PIC 9(04).
+       77 APPRAISAL-COUNT PIC 9(03).
+       77 OUTER-INDEX PIC 9(03).
+       77 INNER-INDEX PIC 9(03).
+       77 SMALLEST-INDEX PIC 9(03).
+       01 APPRAISAL-TABLE.
+           05 APPRAISAL-ENTRY OCCURS 500 TIMES.
+               10 APPRAISAL-DATE      PIC 9(08).
+               10 APPRAISAL-ID        PIC 9(05).
+               10 APPRAISAL-HOUSE     PIC X(20).
+               10 APPRAISAL-ISSUE     PIC 9(05).
+               10 APPRAISAL-CHARACTER PIC X(20).
+               10 APPRAISAL-NAME      PIC X(40).
+       01 SWAP-ENTRY.
+           05 SWAP-DATE      PIC 9(08).
+           05 SWAP-ID        PIC 9(05).
+           05 SWAP-HOUSE     PIC X(20).
+           05 SWAP-ISSUE     PIC 9(05).
+           05 SWAP-CHARACTER PIC X(20).
+           05 SWAP-NAME      PIC X(40).
+       01 TARGET-YEAR-ED PIC 9(04).
+
+       COPY "APPRAISAL-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           PERFORM ASK-TARGET-YEAR.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT APPRAISAL-FILE.
+           MOVE ZEROES TO APPRAISAL-COUNT.
+           PERFORM START-AT-FIRST-RECORD.
+           PERFORM SCAN-RECORDS
+           UNTIL EOF-SWITCH = "Y".
+           PERFORM SORT-APPRAISAL-TABLE.
+           PERFORM PRINT-APPRAISAL-REPORT.
+           CLOSE COMICS-FILE.
+           CLOSE APPRAISAL-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       ASK-TARGET-YEAR.
+           DISPLAY " ".
+           DISPLAY TEXT-APPRAISAL-YEAR-PROMPT.
+           ACCEPT TARGET-YEAR.
+
+       START-AT-FIRST-RECORD.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+      * A deleted row keeps its DATE-ACQUIRED on file, but it has no
+      * business showing up on an appraisal of what is actually owned.
+       SCAN-RECORDS.
+           IF NOT COMIC-DELETED
+               DIVIDE DATE-ACQUIRED BY 10000
+                   GIVING YEAR-ACQUIRED
+                   REMAINDER MONTH-DAY-ACQUIRED
+               IF YEAR-ACQUIRED = TARGET-YEAR AND
+                   APPRAISAL-COUNT < 500
+                   PERFORM ADD-APPRAISAL-ENTRY.
+           PERFORM READ-NEXT-COMIC.
+
+       ADD-APPRAISAL-ENTRY.
+           ADD 1 TO APPRAISAL-COUNT.
+           MOVE DATE-ACQUIRED TO APPRAISAL-DATE(APPRAISAL-COUNT).
+           MOVE COMIC-ID TO APPRAISAL-ID(APPRAISAL-COUNT).
+           MOVE COMIC-HOUSE TO APPRAISAL-HOUSE(APPRAISAL-COUNT).
+           MOVE COMIC-ISSUE TO APPRAISAL-ISSUE(APPRAISAL-COUNT).
+           MOVE COMIC-CHARACTER TO APPRAISAL-CHARACTER(APPRAISAL-COUNT).
+           MOVE COMIC-NAME TO APPRAISAL-NAME(APPRAISAL-COUNT).
+
+      * Selection sort by APPRAISAL-DATE; the table tops out at 500
+      * entries so the O(n**2) pass stays cheap for a single year.
+       SORT-APPRAISAL-TABLE.
+           MOVE ZEROES TO OUTER-INDEX.
+           PERFORM SORT-OUTER-PASS
+           UNTIL OUTER-INDEX = APPRAISAL-COUNT.
+
+       SORT-OUTER-PASS.
+           ADD 1 TO OUTER-INDEX.
+           MOVE OUTER-INDEX TO SMALLEST-INDEX.
+           MOVE OUTER-INDEX TO INNER-INDEX.
+           PERFORM FIND-SMALLEST-DATE
+           UNTIL INNER-INDEX = APPRAISAL-COUNT.
+           IF SMALLEST-INDEX NOT = OUTER-INDEX
+               PERFORM SWAP-APPRAISAL-ENTRIES.
+
+       FIND-SMALLEST-DATE.
+           ADD 1 TO INNER-INDEX.
+           IF APPRAISAL-DATE(INNER-INDEX) <
+               APPRAISAL-DATE(SMALLEST-INDEX)
+               MOVE INNER-INDEX TO SMALLEST-INDEX.
+
+       SWAP-APPRAISAL-ENTRIES.
+           MOVE APPRAISAL-ENTRY(OUTER-INDEX) TO SWAP-ENTRY.
+           MOVE APPRAISAL-ENTRY(SMALLEST-INDEX)
+               TO APPRAISAL-ENTRY(OUTER-INDEX).
+           MOVE SWAP-ENTRY TO APPRAISAL-ENTRY(SMALLEST-INDEX).
+
+       PRINT-APPRAISAL-REPORT.
+           MOVE TARGET-YEAR TO TARGET-YEAR-ED.
+           MOVE SPACE TO APPRAISAL-LINE.
+           STRING TEXT-APPRAISAL-TITLE-PREFIX DELIMITED BY SIZE
+                  TARGET-YEAR-ED DELIMITED BY SIZE
+                  INTO APPRAISAL-LINE.
+           WRITE APPRAISAL-LINE.
+           IF APPRAISAL-COUNT = ZEROES
+               MOVE TEXT-APPRAISAL-NONE TO APPRAISAL-LINE
+               WRITE APPRAISAL-LINE
+           ELSE
+               MOVE ZEROES TO OUTER-INDEX
+               PERFORM PRINT-ONE-APPRAISAL-ENTRY
+               UNTIL OUTER-INDEX = APPRAISAL-COUNT.
+
+       PRINT-ONE-APPRAISAL-ENTRY.
+           ADD 1 TO OUTER-INDEX.
+           MOVE SPACE TO APPRAISAL-LINE.
+           STRING TEXT-APPRAISAL-DATE-LABEL DELIMITED BY SIZE
+                  APPRAISAL-DATE(OUTER-INDEX) DELIMITED BY SIZE
+                  " ID=" DELIMITED BY SIZE
+                  APPRAISAL-ID(OUTER-INDEX) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  APPRAISAL-HOUSE(OUTER-INDEX) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  APPRAISAL-CHARACTER(OUTER-INDEX) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  APPRAISAL-NAME(OUTER-INDEX) DELIMITED BY SIZE
+                  INTO APPRAISAL-LINE.
+           WRITE APPRAISAL-LINE.
+
+       END PROGRAM APPRAISAL-REPORT.

@@ -0,0 +1,10 @@
+       01 TEXT-RECONCILE-OK PIC X(47)
+           VALUE "Conciliacion correcta. Los registros coinciden.".
+       01 TEXT-RECONCILE-MISMATCH PIC X(44)
+           VALUE "AVISO: discrepancia de inventario detectada.".
+       01 TEXT-RECONCILE-EXPECTED-LABEL PIC X(13)
+           VALUE "  Esperados: ".
+       01 TEXT-RECONCILE-ACTUAL-LABEL PIC X(10)
+           VALUE "  Reales: ".
+       01 TEXT-RECONCILE-NO-CONTROL PIC X(47)
+           VALUE "No hay total de control; ejecuta antes un lote.".

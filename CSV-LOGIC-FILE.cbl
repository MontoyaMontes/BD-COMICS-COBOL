@@ -0,0 +1,3 @@
+       FD  CSV-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CSV-LINE PIC X(140).

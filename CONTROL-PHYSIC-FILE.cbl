@@ -0,0 +1,6 @@
+       SELECT CONTROL-FILE
+      * Single-record control file holding the last COMIC-ID
+      * assigned, so CREATE-RECORD never has to ask for one.
+       ASSIGN TO "bd-comic-control.dat"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS CONTROL-FILE-STATUS.

@@ -0,0 +1,12 @@
+       01 AUDIT-LABEL-CREATE PIC X(06)
+           VALUE "ALTA: ".
+       01 AUDIT-LABEL-UPDATE PIC X(14)
+           VALUE "MODIFICACION: ".
+       01 AUDIT-LABEL-DELETE PIC X(06)
+           VALUE "BAJA: ".
+       01 AUDIT-LABEL-BEFORE PIC X(07)
+           VALUE " ANTES=".
+       01 AUDIT-LABEL-AFTER PIC X(09)
+           VALUE " DESPUES=".
+       01 AUDIT-LABEL-RESTORE PIC X(14)
+           VALUE "RESTAURACION: ".

@@ -0,0 +1,4 @@
+       01 TEXT-BACKUP-DONE PIC X(27)
+           VALUE "Copia de seguridad creada: ".
+       01 ERROR-CANT-BACKUP PIC X(36)
+           VALUE "ERROR CREANDO LA COPIA DE SEGURIDAD.".

@@ -0,0 +1,3 @@
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-LINE PIC X(100).

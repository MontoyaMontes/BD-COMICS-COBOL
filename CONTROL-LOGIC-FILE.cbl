@@ -0,0 +1,4 @@
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CONTROL-RECORD.
+           05 LAST-COMIC-ID      PIC 9(05).

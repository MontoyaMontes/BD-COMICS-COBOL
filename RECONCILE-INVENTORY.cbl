@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-INVENTORY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "RECONCILE-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "RECONCILE-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 EOF-SWITCH PIC X.
+       77 ACTUAL-RECORD-COUNT PIC 9(07).
+       77 CONTROL-FOUND PIC X.
+       77 EXPECTED-COUNT-ED PIC Z(6)9.
+       77 ACTUAL-COUNT-ED PIC Z(6)9.
+       77 RECONCILE-FILE-STATUS PIC X(02).
+
+       COPY "RECONCILE-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           PERFORM READ-CONTROL-TOTAL.
+           IF CONTROL-FOUND = "Y"
+               OPEN INPUT COMICS-FILE
+               PERFORM COUNT-COMICS-RECORDS
+               CLOSE COMICS-FILE
+               PERFORM PRINT-RECONCILE-RESULT.
+           END-PROGRAM.
+               STOP RUN.
+
+      * No control total on file yet (fresh system, or no batch job
+      * has ever written one) comes back status 35 on the OPEN INPUT
+      * rather than an empty file, so that has to be checked before
+      * the READ that was written to detect an empty file.
+       READ-CONTROL-TOTAL.
+           MOVE "N" TO CONTROL-FOUND.
+           OPEN INPUT RECONCILE-FILE.
+           IF RECONCILE-FILE-STATUS NOT = "35"
+               READ RECONCILE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO CONTROL-FOUND
+               END-READ
+               CLOSE RECONCILE-FILE.
+           IF CONTROL-FOUND = "N"
+               DISPLAY TEXT-RECONCILE-NO-CONTROL.
+
+       COUNT-COMICS-RECORDS.
+           MOVE ZEROES TO ACTUAL-RECORD-COUNT.
+           PERFORM START-COUNT-SCAN.
+           PERFORM TALLY-COMIC-RECORD
+           UNTIL EOF-SWITCH = "Y".
+
+       START-COUNT-SCAN.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+       TALLY-COMIC-RECORD.
+           ADD 1 TO ACTUAL-RECORD-COUNT.
+           PERFORM READ-NEXT-COMIC.
+
+       PRINT-RECONCILE-RESULT.
+           MOVE RECONCILE-EXPECTED-COUNT TO EXPECTED-COUNT-ED.
+           MOVE ACTUAL-RECORD-COUNT TO ACTUAL-COUNT-ED.
+           IF ACTUAL-RECORD-COUNT = RECONCILE-EXPECTED-COUNT
+               DISPLAY TEXT-RECONCILE-OK
+           ELSE
+               DISPLAY TEXT-RECONCILE-MISMATCH
+               DISPLAY TEXT-RECONCILE-EXPECTED-LABEL EXPECTED-COUNT-ED
+               DISPLAY TEXT-RECONCILE-ACTUAL-LABEL ACTUAL-COUNT-ED.
+
+       END PROGRAM RECONCILE-INVENTORY.

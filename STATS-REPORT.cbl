@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATS-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "STATS-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "STATS-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 EOF-SWITCH PIC X.
+       77 HOUSE-COUNT PIC 9(03).
+       77 HOUSE-INDEX PIC 9(03).
+       77 HOUSE-FOUND PIC X.
+       77 CHAR-COUNT PIC 9(03).
+       77 CHAR-INDEX PIC 9(03).
+       77 CHAR-FOUND PIC X.
+       77 HOUSE-OVERFLOW-COUNT PIC 9(07).
+       77 CHAR-OVERFLOW-COUNT PIC 9(07).
+       01 HOUSE-OVERFLOW-ED PIC Z(6)9.
+       01 CHAR-OVERFLOW-ED PIC Z(6)9.
+       01 HOUSE-STATS-TABLE.
+           05 HOUSE-STAT-ENTRY OCCURS 30 TIMES.
+               10 HOUSE-STAT-NAME PIC X(20).
+               10 HOUSE-STAT-TALLY PIC 9(07).
+       01 CHARACTER-STATS-TABLE.
+           05 CHAR-STAT-ENTRY OCCURS 30 TIMES.
+               10 CHAR-STAT-NAME PIC X(20).
+               10 CHAR-STAT-TALLY PIC 9(07).
+       01 STATS-TALLY-ED PIC Z(6)9.
+
+       COPY "STATS-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT STATS-FILE.
+           MOVE ZEROES TO HOUSE-COUNT.
+           MOVE ZEROES TO CHAR-COUNT.
+           MOVE ZEROES TO HOUSE-OVERFLOW-COUNT.
+           MOVE ZEROES TO CHAR-OVERFLOW-COUNT.
+           PERFORM START-AT-FIRST-RECORD.
+           PERFORM TALLY-RECORDS
+           UNTIL EOF-SWITCH = "Y".
+           PERFORM PRINT-STATS-REPORT.
+           CLOSE COMICS-FILE.
+           CLOSE STATS-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       START-AT-FIRST-RECORD.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+       TALLY-RECORDS.
+           IF NOT COMIC-DELETED
+               PERFORM FIND-OR-ADD-HOUSE
+               PERFORM FIND-OR-ADD-CHARACTER.
+           PERFORM READ-NEXT-COMIC.
+
+      * Small unsorted lookup table; fine at this scale since there
+      * are only a handful of distinct publishers in any real
+      * collection.
+       FIND-OR-ADD-HOUSE.
+           MOVE "N" TO HOUSE-FOUND.
+           MOVE ZEROES TO HOUSE-INDEX.
+           PERFORM SCAN-HOUSE-TABLE
+           UNTIL HOUSE-INDEX = HOUSE-COUNT OR
+           HOUSE-FOUND = "Y".
+           IF HOUSE-FOUND = "N"
+               IF HOUSE-COUNT < 30
+                   ADD 1 TO HOUSE-COUNT
+                   MOVE COMIC-HOUSE TO HOUSE-STAT-NAME(HOUSE-COUNT)
+                   MOVE 1 TO HOUSE-STAT-TALLY(HOUSE-COUNT)
+               ELSE
+                   ADD 1 TO HOUSE-OVERFLOW-COUNT.
+
+       SCAN-HOUSE-TABLE.
+           ADD 1 TO HOUSE-INDEX.
+           IF HOUSE-STAT-NAME(HOUSE-INDEX) = COMIC-HOUSE
+               MOVE "Y" TO HOUSE-FOUND
+               ADD 1 TO HOUSE-STAT-TALLY(HOUSE-INDEX).
+
+      * Same idiom as FIND-OR-ADD-HOUSE, keyed on COMIC-CHARACTER
+      * instead, since a character can appear under many different
+      * issues and houses.
+       FIND-OR-ADD-CHARACTER.
+           MOVE "N" TO CHAR-FOUND.
+           MOVE ZEROES TO CHAR-INDEX.
+           PERFORM SCAN-CHARACTER-TABLE
+           UNTIL CHAR-INDEX = CHAR-COUNT OR
+           CHAR-FOUND = "Y".
+           IF CHAR-FOUND = "N"
+               IF CHAR-COUNT < 30
+                   ADD 1 TO CHAR-COUNT
+                   MOVE COMIC-CHARACTER TO CHAR-STAT-NAME(CHAR-COUNT)
+                   MOVE 1 TO CHAR-STAT-TALLY(CHAR-COUNT)
+               ELSE
+                   ADD 1 TO CHAR-OVERFLOW-COUNT.
+
+       SCAN-CHARACTER-TABLE.
+           ADD 1 TO CHAR-INDEX.
+           IF CHAR-STAT-NAME(CHAR-INDEX) = COMIC-CHARACTER
+               MOVE "Y" TO CHAR-FOUND
+               ADD 1 TO CHAR-STAT-TALLY(CHAR-INDEX).
+
+       PRINT-STATS-REPORT.
+           MOVE TEXT-STATS-TITLE TO STATS-LINE.
+           WRITE STATS-LINE.
+           MOVE TEXT-STATS-BY-HOUSE TO STATS-LINE.
+           WRITE STATS-LINE.
+           MOVE ZEROES TO HOUSE-INDEX.
+           PERFORM PRINT-ONE-HOUSE
+           UNTIL HOUSE-INDEX = HOUSE-COUNT.
+           IF HOUSE-OVERFLOW-COUNT NOT = ZEROES
+               PERFORM PRINT-HOUSE-OVERFLOW-WARNING.
+           MOVE TEXT-STATS-BY-CHARACTER TO STATS-LINE.
+           WRITE STATS-LINE.
+           MOVE ZEROES TO CHAR-INDEX.
+           PERFORM PRINT-ONE-CHARACTER
+           UNTIL CHAR-INDEX = CHAR-COUNT.
+           IF CHAR-OVERFLOW-COUNT NOT = ZEROES
+               PERFORM PRINT-CHAR-OVERFLOW-WARNING.
+
+       PRINT-ONE-HOUSE.
+           ADD 1 TO HOUSE-INDEX.
+           MOVE HOUSE-STAT-TALLY(HOUSE-INDEX) TO STATS-TALLY-ED.
+           MOVE SPACE TO STATS-LINE.
+           STRING HOUSE-STAT-NAME(HOUSE-INDEX) DELIMITED BY SIZE
+                  TEXT-STATS-COUNT-LABEL DELIMITED BY SIZE
+                  STATS-TALLY-ED DELIMITED BY SIZE
+                  INTO STATS-LINE.
+           WRITE STATS-LINE.
+
+       PRINT-ONE-CHARACTER.
+           ADD 1 TO CHAR-INDEX.
+           MOVE CHAR-STAT-TALLY(CHAR-INDEX) TO STATS-TALLY-ED.
+           MOVE SPACE TO STATS-LINE.
+           STRING CHAR-STAT-NAME(CHAR-INDEX) DELIMITED BY SIZE
+                  TEXT-STATS-COUNT-LABEL DELIMITED BY SIZE
+                  STATS-TALLY-ED DELIMITED BY SIZE
+                  INTO STATS-LINE.
+           WRITE STATS-LINE.
+
+      * The table caps at 30 distinct publishers so a collection with
+      * more than that does not silently drop the excess from the
+      * report without any indication it happened.
+       PRINT-HOUSE-OVERFLOW-WARNING.
+           MOVE HOUSE-OVERFLOW-COUNT TO HOUSE-OVERFLOW-ED.
+           MOVE SPACE TO STATS-LINE.
+           STRING TEXT-STATS-TRUNCATED DELIMITED BY SIZE
+                  HOUSE-OVERFLOW-ED DELIMITED BY SIZE
+                  TEXT-STATS-TRUNCATED-SUFFIX DELIMITED BY SIZE
+                  INTO STATS-LINE.
+           WRITE STATS-LINE.
+
+       PRINT-CHAR-OVERFLOW-WARNING.
+           MOVE CHAR-OVERFLOW-COUNT TO CHAR-OVERFLOW-ED.
+           MOVE SPACE TO STATS-LINE.
+           STRING TEXT-STATS-TRUNCATED DELIMITED BY SIZE
+                  CHAR-OVERFLOW-ED DELIMITED BY SIZE
+                  TEXT-STATS-TRUNCATED-SUFFIX DELIMITED BY SIZE
+                  INTO STATS-LINE.
+           WRITE STATS-LINE.
+
+       END PROGRAM STATS-REPORT.

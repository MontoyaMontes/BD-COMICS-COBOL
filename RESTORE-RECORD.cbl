@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORE-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "AUDIT-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "AUDIT-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 RECORD-FOUND PIC X.
+       77 ID-COMIC-FIELD PIC Z(5).
+       77 RESTORE-ANSWER PIC X.
+       77 AUDIT-DATE PIC 9(08).
+       77 AUDIT-TIME PIC 9(08).
+       77 AUDIT-FILE-STATUS PIC X(02).
+
+       COPY "RESTORE-WS-ESP.cbl".
+       COPY "AUDIT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+           PERFORM GET-COMICS-RECORDS.
+           PERFORM RESTORE-RECORDS
+           UNTIL COMIC-ID = ZEROES.
+           END-PROGRAM.
+               GOBACK.
+
+       GET-COMICS-RECORDS.
+           PERFORM INITIATE-COMICS-RECORDS.
+           PERFORM GET-COMIC-ID.
+           MOVE "N" TO RECORD-FOUND.
+               PERFORM FIND-COMIC-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+               COMIC-ID = ZEROES.
+
+       INITIATE-COMICS-RECORDS.
+           MOVE SPACE TO COMIC-RECORD.
+           MOVE ZEROES TO COMIC-ID.
+
+       GET-COMIC-ID.
+           DISPLAY " ".
+           DISPLAY TEXT-ID-TO-RESTORE.
+           DISPLAY TEXT-RANGE.
+           DISPLAY TEXT-ANOTHER-OPTION.
+           ACCEPT ID-COMIC-FIELD.
+           MOVE ID-COMIC-FIELD TO COMIC-ID.
+
+       FIND-COMIC-RECORD.
+           PERFORM READ-COMIC-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY TEXT-ERROR-NO-FOUND
+           PERFORM GET-COMIC-ID.
+
+       READ-COMIC-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ COMICS-FILE RECORD
+           INVALID KEY
+           MOVE "N" TO RECORD-FOUND.
+
+       RESTORE-RECORDS.
+           PERFORM SHOW-ALL-FIELDS.
+           IF NOT COMIC-DELETED
+               DISPLAY TEXT-NOT-DELETED
+           ELSE
+               PERFORM ASK-RESTORE-QUESTION
+               IF RESTORE-ANSWER = "Y"
+                   PERFORM REINSTATE-RECORD.
+           PERFORM GET-COMICS-RECORDS.
+
+       ASK-RESTORE-QUESTION.
+           DISPLAY TEXT-RESTORE-QUESTION.
+           ACCEPT RESTORE-ANSWER.
+           IF RESTORE-ANSWER = "y"
+               MOVE "Y" TO RESTORE-ANSWER.
+           IF RESTORE-ANSWER NOT = "Y"
+               MOVE "N" TO RESTORE-ANSWER.
+
+       REINSTATE-RECORD.
+           SET COMIC-ACTIVE TO TRUE.
+           REWRITE COMIC-RECORD
+           INVALID KEY
+               DISPLAY ERROR-CANT-RESTORE
+           NOT INVALID KEY
+               PERFORM WRITE-AUDIT-RECORD.
+
+      * COMIC-RECORD still holds the row we just reinstated, so this
+      * is logged before GET-COMICS-RECORDS asks for the next ID.
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACE TO AUDIT-LINE.
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-LABEL-RESTORE DELIMITED BY SIZE
+                  "ID=" DELIMITED BY SIZE
+                  COMIC-ID DELIMITED BY SIZE
+                  INTO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               PERFORM SEED-AUDIT-FILE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+      * OPEN EXTEND does not create a missing file, so on a fresh
+      * system this seeds an empty log before appending to it.
+       SEED-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+       SHOW-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY TEXT-SHOW-ID COMIC-ID.
+           DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE.
+           DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE.
+           DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER.
+           DISPLAY TEXT-SHOW-NAME COMIC-NAME.
+           DISPLAY " ".
+
+       END PROGRAM RESTORE-RECORD.

@@ -0,0 +1,3 @@
+       SELECT APPRAISAL-FILE
+       ASSIGN TO "bd-comic-appraisal.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.

@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-COMICS-FILE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Same name PHYSIC-FILE.cbl assigns COMICS-FILE to; kept as a
+      * literal here since a plain file-name copy does not go through
+      * FILE-CONTROL/COBOL I-O at all.
+       77 SOURCE-FILE-NAME PIC X(20) VALUE "bd-comic.dat".
+       77 BACKUP-FILE-NAME PIC X(40).
+       77 BACKUP-DATE PIC 9(08).
+       77 BACKUP-TIME PIC 9(08).
+       77 COPY-STATUS PIC S9(09) COMP-5.
+
+       COPY "BACKUP-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           PERFORM BUILD-BACKUP-FILE-NAME.
+           CALL "CBL_COPY_FILE" USING SOURCE-FILE-NAME BACKUP-FILE-NAME
+               RETURNING COPY-STATUS.
+           IF COPY-STATUS = ZERO
+               DISPLAY TEXT-BACKUP-DONE BACKUP-FILE-NAME
+           ELSE
+               DISPLAY ERROR-CANT-BACKUP.
+           END-PROGRAM.
+               GOBACK.
+
+       BUILD-BACKUP-FILE-NAME.
+           ACCEPT BACKUP-DATE FROM DATE YYYYMMDD.
+           ACCEPT BACKUP-TIME FROM TIME.
+           MOVE SPACE TO BACKUP-FILE-NAME.
+           STRING "bd-comic-" DELIMITED BY SIZE
+                  BACKUP-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  BACKUP-TIME DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+                  INTO BACKUP-FILE-NAME.
+
+        END PROGRAM BACKUP-COMICS-FILE.

@@ -0,0 +1,10 @@
+       01 TEXT-IMPORT-START PIC X(45)
+           VALUE "Comenzando la importacion masiva de comics...".
+       01 TEXT-IMPORT-DONE PIC X(44)
+           VALUE "Importacion finalizada. Registros cargados: ".
+       01 TEXT-IMPORT-DUP-ID PIC X(32)
+           VALUE "ID duplicado, registro omitido: ".
+       01 TEXT-CHECKPOINT-FOUND PIC X(41)
+           VALUE "Punto de control encontrado. Importados: ".
+       01 TEXT-RESUME-QUESTION PIC X(33)
+           VALUE "Deseas continuar desde ahi? (Y/N)".

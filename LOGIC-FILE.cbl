@@ -0,0 +1,18 @@
+       FD  COMICS-FILE
+           IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+       01  COMIC-RECORD.
+           05 COMIC-ID          PIC 9(05).
+           05 COMIC-HOUSE       PIC X(20).
+           05 COMIC-ISSUE       PIC 9(05).
+           05 COMIC-CHARACTER   PIC X(20).
+           05 COMIC-NAME        PIC X(40).
+           05 COMIC-CONDITION   PIC X(12).
+           05 COMIC-VALUE       PIC 9(05)V99.
+           05 LOAN-TO-NAME      PIC X(30).
+           05 LOAN-DATE         PIC 9(08).
+           05 COMIC-COVER-PATH  PIC X(60).
+           05 DATE-ACQUIRED     PIC 9(08).
+           05 COMIC-STATUS      PIC X(01).
+               88 COMIC-ACTIVE  VALUE "A".
+               88 COMIC-DELETED VALUE "D".

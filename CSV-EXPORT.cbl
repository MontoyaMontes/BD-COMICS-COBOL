@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "CSV-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "CSV-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 EOF-SWITCH PIC X.
+       77 EXPORT-COUNT PIC 9(07).
+
+       COPY "CSV-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE ZEROES TO EXPORT-COUNT.
+           PERFORM START-AT-FIRST-RECORD.
+           PERFORM EXPORT-RECORDS
+           UNTIL EOF-SWITCH = "Y".
+           CLOSE COMICS-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY TEXT-EXPORT-DONE EXPORT-COUNT.
+           END-PROGRAM.
+               STOP RUN.
+
+       START-AT-FIRST-RECORD.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+       EXPORT-RECORDS.
+           IF NOT COMIC-DELETED
+               PERFORM WRITE-CSV-LINE
+               ADD 1 TO EXPORT-COUNT.
+           PERFORM READ-NEXT-COMIC.
+
+       WRITE-CSV-LINE.
+           MOVE SPACE TO CSV-LINE.
+           STRING COMIC-ID        DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  COMIC-HOUSE     DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  COMIC-ISSUE     DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  COMIC-CHARACTER DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  COMIC-NAME      DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       END PROGRAM CSV-EXPORT.

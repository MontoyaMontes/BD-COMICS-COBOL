@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLECTION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "REPORT-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "REPORT-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 REPORT-FOUND PIC X.
+       77 TOTAL-LINES PIC 9(07).
+       77 LINES-ON-PAGE PIC 9(03).
+       77 PAGE-NUMBER PIC 9(03).
+       77 LINES-PER-PAGE PIC 9(03) VALUE 20.
+       77 COLLECTION-COUNT PIC 9(05).
+       77 OUTER-INDEX PIC 9(05).
+       77 INNER-INDEX PIC 9(05).
+       77 SMALLEST-INDEX PIC 9(05).
+       77 OVERFLOW-COUNT PIC 9(07).
+       01 OVERFLOW-COUNT-ED PIC Z(6)9.
+
+       01 DETAIL-LINE.
+           05 DL-HOUSE       PIC X(20).
+           05 FILLER         PIC X(02).
+           05 DL-ISSUE       PIC Z(4)9.
+           05 FILLER         PIC X(02).
+           05 DL-CHARACTER   PIC X(20).
+           05 FILLER         PIC X(02).
+           05 DL-NAME        PIC X(40).
+
+      * The collection is buffered here so it can be sorted by house
+      * and then by issue before anything is printed; the COMIC-HOUSE
+      * alternate key alone only groups by publisher, it says nothing
+      * about the order of issues within a publisher.
+       01 COLLECTION-TABLE.
+           05 COLLECTION-ENTRY OCCURS 2000 TIMES.
+               10 CT-HOUSE     PIC X(20).
+               10 CT-ISSUE     PIC 9(05).
+               10 CT-CHARACTER PIC X(20).
+               10 CT-NAME      PIC X(40).
+       01 SWAP-ENTRY.
+           05 SWAP-HOUSE     PIC X(20).
+           05 SWAP-ISSUE     PIC 9(05).
+           05 SWAP-CHARACTER PIC X(20).
+           05 SWAP-NAME      PIC X(40).
+
+       COPY "REPORT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE ZEROES TO TOTAL-LINES.
+           MOVE ZEROES TO LINES-ON-PAGE.
+           MOVE ZEROES TO PAGE-NUMBER.
+           MOVE ZEROES TO COLLECTION-COUNT.
+           MOVE ZEROES TO OVERFLOW-COUNT.
+           MOVE LOW-VALUE TO COMIC-HOUSE.
+           PERFORM START-AT-FIRST-HOUSE.
+           IF REPORT-FOUND = "Y"
+               PERFORM BUFFER-DETAIL-LINES
+               UNTIL REPORT-FOUND = "N".
+           PERFORM SORT-COLLECTION-TABLE.
+           MOVE ZEROES TO OUTER-INDEX.
+           PERFORM PRINT-ONE-ENTRY
+           UNTIL OUTER-INDEX = COLLECTION-COUNT.
+           PERFORM PRINT-REPORT-TOTAL.
+           CLOSE COMICS-FILE.
+           CLOSE REPORT-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       START-AT-FIRST-HOUSE.
+           MOVE "Y" TO REPORT-FOUND.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-HOUSE
+               INVALID KEY
+               MOVE "N" TO REPORT-FOUND.
+           IF REPORT-FOUND = "Y"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "N" TO REPORT-FOUND.
+
+       BUFFER-DETAIL-LINES.
+           IF NOT COMIC-DELETED
+               IF COLLECTION-COUNT < 2000
+                   ADD 1 TO COLLECTION-COUNT
+                   MOVE COMIC-HOUSE TO CT-HOUSE(COLLECTION-COUNT)
+                   MOVE COMIC-ISSUE TO CT-ISSUE(COLLECTION-COUNT)
+                   MOVE COMIC-CHARACTER TO
+                       CT-CHARACTER(COLLECTION-COUNT)
+                   MOVE COMIC-NAME TO CT-NAME(COLLECTION-COUNT)
+               ELSE
+                   ADD 1 TO OVERFLOW-COUNT.
+           PERFORM READ-NEXT-COMIC.
+
+      * Selection sort by house, then by issue within a house; the
+      * table tops out at 2000 entries so the O(n**2) pass stays cheap
+      * for a personal collection.
+       SORT-COLLECTION-TABLE.
+           MOVE ZEROES TO OUTER-INDEX.
+           PERFORM SORT-OUTER-PASS
+           UNTIL OUTER-INDEX = COLLECTION-COUNT.
+
+       SORT-OUTER-PASS.
+           ADD 1 TO OUTER-INDEX.
+           MOVE OUTER-INDEX TO SMALLEST-INDEX.
+           MOVE OUTER-INDEX TO INNER-INDEX.
+           PERFORM FIND-SMALLEST-ENTRY
+           UNTIL INNER-INDEX = COLLECTION-COUNT.
+           IF SMALLEST-INDEX NOT = OUTER-INDEX
+               PERFORM SWAP-COLLECTION-ENTRIES.
+
+       FIND-SMALLEST-ENTRY.
+           ADD 1 TO INNER-INDEX.
+           IF CT-HOUSE(INNER-INDEX) < CT-HOUSE(SMALLEST-INDEX)
+               MOVE INNER-INDEX TO SMALLEST-INDEX
+           ELSE
+               IF CT-HOUSE(INNER-INDEX) = CT-HOUSE(SMALLEST-INDEX) AND
+                  CT-ISSUE(INNER-INDEX) < CT-ISSUE(SMALLEST-INDEX)
+                   MOVE INNER-INDEX TO SMALLEST-INDEX.
+
+       SWAP-COLLECTION-ENTRIES.
+           MOVE COLLECTION-ENTRY(OUTER-INDEX) TO SWAP-ENTRY.
+           MOVE COLLECTION-ENTRY(SMALLEST-INDEX)
+               TO COLLECTION-ENTRY(OUTER-INDEX).
+           MOVE SWAP-ENTRY TO COLLECTION-ENTRY(SMALLEST-INDEX).
+
+       PRINT-ONE-ENTRY.
+           ADD 1 TO OUTER-INDEX.
+           IF LINES-ON-PAGE = ZEROES OR
+              LINES-ON-PAGE >= LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER.
+           PERFORM PRINT-ONE-DETAIL.
+           ADD 1 TO TOTAL-LINES.
+           ADD 1 TO LINES-ON-PAGE.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO PAGE-NUMBER.
+           IF PAGE-NUMBER > 1
+               MOVE SPACE TO REPORT-LINE
+               WRITE REPORT-LINE.
+           MOVE SPACE TO REPORT-LINE.
+           STRING TEXT-REPORT-TITLE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  TEXT-REPORT-PAGE DELIMITED BY SIZE
+                  PAGE-NUMBER DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE TEXT-REPORT-COL-HEADER TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZEROES TO LINES-ON-PAGE.
+
+       PRINT-ONE-DETAIL.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CT-HOUSE(OUTER-INDEX) TO DL-HOUSE.
+           MOVE CT-ISSUE(OUTER-INDEX) TO DL-ISSUE.
+           MOVE CT-CHARACTER(OUTER-INDEX) TO DL-CHARACTER.
+           MOVE CT-NAME(OUTER-INDEX) TO DL-NAME.
+           MOVE DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PRINT-REPORT-TOTAL.
+           MOVE SPACE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING TEXT-REPORT-TOTAL DELIMITED BY SIZE
+                  TOTAL-LINES DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF OVERFLOW-COUNT NOT = ZEROES
+               PERFORM PRINT-OVERFLOW-WARNING.
+
+      * The table caps at 2000 entries so a collection larger than
+      * that does not silently drop the excess from this printed
+      * inventory without any indication it happened.
+       PRINT-OVERFLOW-WARNING.
+           MOVE OVERFLOW-COUNT TO OVERFLOW-COUNT-ED.
+           MOVE SPACE TO REPORT-LINE.
+           STRING TEXT-REPORT-TRUNCATED DELIMITED BY SIZE
+                  OVERFLOW-COUNT-ED DELIMITED BY SIZE
+                  TEXT-REPORT-TRUNCATED-SUFFIX DELIMITED BY SIZE
+                  INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM COLLECTION-REPORT.

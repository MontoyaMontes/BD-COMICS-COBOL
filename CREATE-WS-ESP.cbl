@@ -0,0 +1,34 @@
+       01 HOUSE PIC X(28)
+           VALUE "Introduce la casa editorial.".
+       01 ISSUE PIC X(31)
+           VALUE "Introduce el numero de emision.".
+       01 CHAR PIC X(24)
+           VALUE "Introduce el superheroe.".
+       01 FULLNAME PIC X(30)
+           VALUE "Introduce el nombre del comic.".
+       01 VALUE-WHOLE-PROMPT PIC X(41)
+           VALUE "Parte entera del valor en euros (ej: 25).".
+       01 VALUE-CENTS-PROMPT PIC X(49)
+           VALUE "Introduce los centimos del valor (00-99, ej: 50).".
+       01 ERROR-INVALID-VALUE PIC X(27)
+           VALUE "El valor debe ser numerico.".
+       01 TEXT-RESTAR-CREATE PIC X(30)
+           VALUE "Quiere anadir otro comic (Y/N)".
+       01 ERROR-INVALID-ISSUE PIC X(49)
+           VALUE "El numero de emision debe ser un entero positivo.".
+       01 ERROR-DUPLICATE-ID PIC X(52)
+           VALUE "Ese ID ya esta en uso, introduce los datos de nuevo.".
+       01 TEXT-SHOW-ID PIC X(4)
+           VALUE "ID: ".
+       01 ERROR-INVALID-HOUSE PIC X(49)
+           VALUE "La editorial no es valida. Usa una casa aprobada.".
+       01 CONDITION-PROMPT PIC X(41)
+           VALUE "Introduce el estado del comic (ej: Mint).".
+       01 COVER-PATH-PROMPT PIC X(40)
+           VALUE "Ruta de la imagen de portada (opcional).".
+       01 ACQUIRED-DATE-PROMPT PIC X(42)
+           VALUE "Fecha de adquisicion (AAAAMMDD, opcional).".
+       01 ERROR-INVALID-ACQUIRED-DATE PIC X(42)
+           VALUE "La fecha de adquisicion debe ser numerica.".
+       01 TEXT-NO-PUBLISHER-FILE PIC X(53)
+           VALUE "Aviso: editoriales no disponibles; no se validaran.".

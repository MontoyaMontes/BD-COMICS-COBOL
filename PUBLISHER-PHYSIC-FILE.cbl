@@ -0,0 +1,7 @@
+       SELECT PUBLISHER-FILE
+      * One approved publisher code per line (Marvel, DC, Image,
+      * Dark Horse, etc.), kept in step with how COMIC-HOUSE is
+      * actually keyed so by-house grouping does not fracture.
+       ASSIGN TO "bd-comic-publishers.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS PUBLISHER-FILE-STATUS.

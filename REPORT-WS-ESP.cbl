@@ -0,0 +1,12 @@
+       01 TEXT-REPORT-TITLE PIC X(34)
+           VALUE "INVENTARIO DE COMICS POR EDITORIAL".
+       01 TEXT-REPORT-PAGE PIC X(8)
+           VALUE "PAGINA: ".
+       01 TEXT-REPORT-COL-HEADER PIC X(82)
+           VALUE "CASA                NUM.  PERSONAJE           NOMBRE".
+       01 TEXT-REPORT-TOTAL PIC X(29)
+           VALUE "TOTAL DE REGISTROS IMPRESOS: ".
+       01 TEXT-REPORT-TRUNCATED PIC X(30)
+           VALUE "AVISO: INFORME INCOMPLETO, ".
+       01 TEXT-REPORT-TRUNCATED-SUFFIX PIC X(22)
+           VALUE " NO MOSTRADOS.".

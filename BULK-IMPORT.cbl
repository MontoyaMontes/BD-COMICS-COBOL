@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-IMPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "IMPORT-PHYSIC-FILE.cbl".
+       COPY "CHECKPOINT-PHYSIC-FILE.cbl".
+       COPY "RECONCILE-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "IMPORT-LOGIC-FILE.cbl".
+       COPY "CHECKPOINT-LOGIC-FILE.cbl".
+       COPY "RECONCILE-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 END-OF-IMPORT PIC X.
+       77 IMPORT-COUNT PIC 9(07).
+       77 CHECKPOINT-INTERVAL PIC 9(03) VALUE 25.
+       77 CHECKPOINT-COUNTER PIC 9(03).
+       77 CHECKPOINT-FOUND PIC X.
+       77 RESUME-ANSWER PIC X.
+       77 SAVED-CHECKPOINT-COUNT PIC 9(07).
+       77 SKIP-COUNTER PIC 9(07).
+       77 CHECKPOINT-FILE-NAME PIC X(30)
+           VALUE "bd-comic-import-checkpoint.dat".
+       77 RECONCILE-EOF-SWITCH PIC X.
+       77 ACTUAL-RECORD-COUNT PIC 9(07).
+       77 CHECKPOINT-FILE-STATUS PIC X(02).
+       77 RECONCILE-FILE-STATUS PIC X(02).
+
+       COPY "IMPORT-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           DISPLAY TEXT-IMPORT-START.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           OPEN I-O COMICS-FILE.
+           OPEN INPUT IMPORT-FILE.
+           MOVE "N" TO END-OF-IMPORT.
+           MOVE ZEROES TO IMPORT-COUNT.
+           MOVE ZEROES TO CHECKPOINT-COUNTER.
+           IF RESUME-ANSWER = "Y"
+               PERFORM SKIP-IMPORTED-RECORDS
+               MOVE SAVED-CHECKPOINT-COUNT TO IMPORT-COUNT.
+           PERFORM READ-IMPORT-RECORD.
+           PERFORM IMPORT-RECORDS
+           UNTIL END-OF-IMPORT = "Y".
+           CLOSE IMPORT-FILE.
+           PERFORM WRITE-CONTROL-TOTAL.
+           CLOSE COMICS-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           DISPLAY TEXT-IMPORT-DONE IMPORT-COUNT.
+           END-PROGRAM.
+               STOP RUN.
+
+      * A checkpoint left over from a prior aborted run lets us pick
+      * up the input file where that run stopped instead of reloading
+      * records that are already on COMICS-FILE. On a fresh system,
+      * or right after a clean finish clears the checkpoint, the file
+      * does not exist yet, so OPEN INPUT comes back status 35 — that
+      * just means there is nothing to resume, not an error.
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO RESUME-ANSWER.
+           MOVE ZEROES TO SAVED-CHECKPOINT-COUNT.
+           MOVE "N" TO CHECKPOINT-FOUND.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO CHECKPOINT-FOUND
+                       MOVE CHECKPOINT-COUNT TO SAVED-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND = "Y"
+               DISPLAY TEXT-CHECKPOINT-FOUND SAVED-CHECKPOINT-COUNT
+               DISPLAY TEXT-RESUME-QUESTION
+               ACCEPT RESUME-ANSWER
+               IF RESUME-ANSWER = "y"
+                   MOVE "Y" TO RESUME-ANSWER.
+           IF RESUME-ANSWER NOT = "Y"
+               MOVE "N" TO RESUME-ANSWER.
+
+       SKIP-IMPORTED-RECORDS.
+           MOVE ZEROES TO SKIP-COUNTER.
+           PERFORM SKIP-ONE-IMPORT-RECORD
+           UNTIL SKIP-COUNTER >= SAVED-CHECKPOINT-COUNT
+           OR END-OF-IMPORT = "Y".
+
+       SKIP-ONE-IMPORT-RECORD.
+           READ IMPORT-FILE
+           AT END
+               MOVE "Y" TO END-OF-IMPORT.
+           ADD 1 TO SKIP-COUNTER.
+
+       READ-IMPORT-RECORD.
+           READ IMPORT-FILE
+           AT END
+               MOVE "Y" TO END-OF-IMPORT.
+
+       IMPORT-RECORDS.
+           PERFORM MOVE-IMPORT-FIELDS.
+           PERFORM WRITE-IMPORT-RECORD.
+           PERFORM READ-IMPORT-RECORD.
+
+       MOVE-IMPORT-FIELDS.
+           MOVE SPACE TO COMIC-RECORD.
+           MOVE IMPORT-ID TO COMIC-ID.
+           MOVE IMPORT-HOUSE TO COMIC-HOUSE.
+           MOVE IMPORT-ISSUE TO COMIC-ISSUE.
+           MOVE IMPORT-CHARACTER TO COMIC-CHARACTER.
+           MOVE IMPORT-NAME TO COMIC-NAME.
+           MOVE ZEROES TO DATE-ACQUIRED.
+           SET COMIC-ACTIVE TO TRUE.
+
+       WRITE-IMPORT-RECORD.
+           WRITE COMIC-RECORD
+           INVALID KEY
+               DISPLAY TEXT-IMPORT-DUP-ID IMPORT-ID
+           NOT INVALID KEY
+               ADD 1 TO IMPORT-COUNT
+               PERFORM MAYBE-WRITE-CHECKPOINT.
+
+       MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO CHECKPOINT-COUNTER.
+           IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZEROES TO CHECKPOINT-COUNTER.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE IMPORT-COUNT TO CHECKPOINT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * The job ran to completion, so there is nothing left to resume.
+       CLEAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING CHECKPOINT-FILE-NAME.
+
+      * Records what this job believes COMICS-FILE holds at the
+      * moment it finishes, so a later reconciliation run can catch
+      * any drift that happens between now and whenever someone
+      * actually checks.
+       WRITE-CONTROL-TOTAL.
+           PERFORM COUNT-COMICS-RECORDS.
+           MOVE ACTUAL-RECORD-COUNT TO RECONCILE-EXPECTED-COUNT.
+           MOVE "BULK-IMPORT" TO RECONCILE-JOB-NAME.
+           ACCEPT RECONCILE-DATE FROM DATE YYYYMMDD.
+           ACCEPT RECONCILE-TIME FROM TIME.
+           OPEN OUTPUT RECONCILE-FILE.
+           WRITE RECONCILE-RECORD.
+           CLOSE RECONCILE-FILE.
+
+       COUNT-COMICS-RECORDS.
+           MOVE ZEROES TO ACTUAL-RECORD-COUNT.
+           PERFORM START-COUNT-SCAN.
+           PERFORM TALLY-COMIC-RECORD
+           UNTIL RECONCILE-EOF-SWITCH = "Y".
+
+       START-COUNT-SCAN.
+           MOVE "N" TO RECONCILE-EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO RECONCILE-EOF-SWITCH.
+           IF RECONCILE-EOF-SWITCH = "N"
+               PERFORM READ-NEXT-FOR-COUNT.
+
+       READ-NEXT-FOR-COUNT.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO RECONCILE-EOF-SWITCH.
+
+       TALLY-COMIC-RECORD.
+           ADD 1 TO ACTUAL-RECORD-COUNT.
+           PERFORM READ-NEXT-FOR-COUNT.
+
+       END PROGRAM BULK-IMPORT.

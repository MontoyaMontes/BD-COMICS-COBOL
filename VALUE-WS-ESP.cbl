@@ -0,0 +1,6 @@
+       01 TEXT-VALUATION-TITLE PIC X(40)
+           VALUE "VALORACION DE LA COLECCION POR EDITORIAL".
+       01 TEXT-VALUATION-HOUSE-LABEL PIC X(19)
+           VALUE "  VALOR ASEGURADO: ".
+       01 TEXT-VALUATION-GRAND-TOTAL PIC X(29)
+           VALUE "VALOR TOTAL DE LA COLECCION: ".

@@ -11,20 +11,54 @@
        COPY "LOGIC-FILE.cbl".
 
        WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
        77 RECORD-FOUND PIC X.
        77 ID-COMIC-FIELD PIC Z(5).
+       77 SEARCH-MODE PIC X.
+       77 HOUSE-FIELD PIC X(20).
+       77 CHAR-FIELD PIC X(20).
+       77 NAME-FIELD PIC X(40).
+       77 NAME-FIELD-LEN PIC 9(02).
+       77 NAME-MATCH-INDEX PIC 9(02).
+       77 NAME-MATCH-FOUND PIC X.
+       77 MAX-START-INDEX PIC 9(02).
+       77 FOUND-ANY-NAME PIC X.
+       77 EOF-SWITCH PIC X.
+       77 RECORD-LOCKED PIC X.
+       77 RETRY-ANSWER PIC X.
+       77 LOCK-DECLINED PIC X.
 
        COPY "FIND-WS-ESP.cbl".
 
        PROCEDURE DIVISION.
        START-PROGRAM.
-           OPEN I-O COMICS-FILE.
-           PERFORM GET-COMICS-RECORDS.
-           PERFORM DELETE-RECORDS
-           UNTIL COMIC-ID = ZEROES.
-           CLOSE COMICS-FILE.
+      * COMICS-FILE is opened and closed once per session by the
+      * caller (BD-COMICS-MENU when run from the menu); this program
+      * assumes the file is already open when it gets control.
+           PERFORM GET-SEARCH-MODE.
+           EVALUATE SEARCH-MODE
+               WHEN "2"
+                   PERFORM BROWSE-BY-HOUSE
+               WHEN "3"
+                   PERFORM BROWSE-BY-CHARACTER
+               WHEN "4"
+                   PERFORM BROWSE-BY-NAME
+               WHEN OTHER
+                   PERFORM GET-COMICS-RECORDS
+                   PERFORM DELETE-RECORDS
+                   UNTIL COMIC-ID = ZEROES
+           END-EVALUATE.
            END-PROGRAM.
-               STOP RUN.
+               GOBACK.
+
+       GET-SEARCH-MODE.
+           DISPLAY " ".
+           DISPLAY TEXT-SEARCH-MODE-PROMPT.
+           DISPLAY TEXT-SEARCH-MODE-OPTION-1.
+           DISPLAY TEXT-SEARCH-MODE-OPTION-2.
+           DISPLAY TEXT-SEARCH-MODE-OPTION-3.
+           DISPLAY TEXT-SEARCH-MODE-OPTION-4.
+           ACCEPT SEARCH-MODE.
 
        GET-COMICS-RECORDS.
            PERFORM INITIATE-COMICS-RECORDS.
@@ -49,32 +83,179 @@
        FIND-COMIC-RECORD.
            PERFORM READ-COMIC-RECORD.
            IF RECORD-FOUND = "N"
-               DISPLAY ERROR-NO-FOUND
+               IF LOCK-DECLINED = "Y"
+                   DISPLAY TEXT-LOCK-DECLINED
+               ELSE
+                   DISPLAY ERROR-NO-FOUND.
            PERFORM GET-COMIC-ID.
 
+      * A single lock-aware read: a genuine lock conflict (status 51,
+      * GnuCOBOL's COB_STATUS_51_RECORD_LOCKED) gets a clear retry
+      * prompt instead of being masked behind a second or third
+      * silent re-read.
        READ-COMIC-RECORD.
-           MOVE "Y" TO RECORD-FOUND.
-           READ COMICS-FILE RECORD
-           INVALID KEY
-           MOVE "N" TO RECORD-FOUND.
+           MOVE "N" TO LOCK-DECLINED.
+           MOVE "Y" TO RECORD-LOCKED.
+           PERFORM ATTEMPT-LOCKED-READ
+           UNTIL RECORD-LOCKED = "N".
+
+       ATTEMPT-LOCKED-READ.
            READ COMICS-FILE RECORD WITH LOCK
-           INVALID KEY
-           MOVE "N" TO RECORD-FOUND.
-           READ COMICS-FILE RECORD
-           INVALID KEY
-           MOVE "N" TO RECORD-FOUND.
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND
+               NOT INVALID KEY
+               MOVE "Y" TO RECORD-FOUND
+           END-READ.
+           IF COMICS-FILE-STATUS = "51"
+               PERFORM ASK-RETRY-ON-LOCK
+           ELSE
+               MOVE "N" TO RECORD-LOCKED.
+
+       ASK-RETRY-ON-LOCK.
+           DISPLAY " ".
+           DISPLAY TEXT-RECORD-LOCKED.
+           DISPLAY TEXT-RETRY-QUESTION.
+           ACCEPT RETRY-ANSWER.
+           IF RETRY-ANSWER = "y"
+               MOVE "Y" TO RETRY-ANSWER.
+           IF RETRY-ANSWER NOT = "Y"
+               MOVE "N" TO RECORD-LOCKED
+               MOVE "N" TO RECORD-FOUND
+               MOVE "Y" TO LOCK-DECLINED.
 
        DELETE-RECORDS.
            PERFORM SHOW-ALL-FIELDS.
            PERFORM GET-COMICS-RECORDS.
 
+       BROWSE-BY-HOUSE.
+           DISPLAY " ".
+           DISPLAY TEXT-HOUSE-TO-FIND.
+           MOVE SPACE TO HOUSE-FIELD.
+           ACCEPT HOUSE-FIELD.
+           MOVE HOUSE-FIELD TO COMIC-HOUSE.
+           MOVE "Y" TO RECORD-FOUND.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-HOUSE
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "N"
+               DISPLAY ERROR-NO-FOUND
+           ELSE
+               PERFORM BROWSE-HOUSE-RECORDS
+               UNTIL RECORD-FOUND = "N".
+
+       BROWSE-HOUSE-RECORDS.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "N" TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = "Y"
+               IF COMIC-HOUSE NOT = HOUSE-FIELD
+                   MOVE "N" TO RECORD-FOUND
+               ELSE
+                   PERFORM SHOW-ALL-FIELDS.
+
+       BROWSE-BY-CHARACTER.
+           DISPLAY " ".
+           DISPLAY TEXT-CHAR-TO-FIND.
+           MOVE SPACE TO CHAR-FIELD.
+           ACCEPT CHAR-FIELD.
+           MOVE CHAR-FIELD TO COMIC-CHARACTER.
+           MOVE "Y" TO RECORD-FOUND.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-CHARACTER
+               INVALID KEY
+               MOVE "N" TO RECORD-FOUND.
+           IF RECORD-FOUND = "N"
+               DISPLAY ERROR-NO-FOUND
+           ELSE
+               PERFORM BROWSE-CHARACTER-RECORDS
+               UNTIL RECORD-FOUND = "N".
+
+       BROWSE-CHARACTER-RECORDS.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "N" TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = "Y"
+               IF COMIC-CHARACTER NOT = CHAR-FIELD
+                   MOVE "N" TO RECORD-FOUND
+               ELSE
+                   PERFORM SHOW-ALL-FIELDS.
+
+      * Unlike BROWSE-BY-HOUSE/BROWSE-BY-CHARACTER there is no
+      * alternate key on COMIC-NAME, and the match is a substring
+      * rather than an exact value, so this walks the whole file in
+      * primary-key order and tests every record in turn.
+       BROWSE-BY-NAME.
+           DISPLAY " ".
+           DISPLAY TEXT-NAME-TO-FIND.
+           MOVE SPACE TO NAME-FIELD.
+           ACCEPT NAME-FIELD.
+           PERFORM COMPUTE-NAME-LENGTH.
+           MOVE "N" TO FOUND-ANY-NAME.
+           IF NAME-FIELD-LEN > 0
+               PERFORM START-NAME-SCAN
+               PERFORM SCAN-FOR-NAME-RECORD
+               UNTIL EOF-SWITCH = "Y".
+           IF FOUND-ANY-NAME = "N"
+               DISPLAY ERROR-NO-FOUND.
+
+       COMPUTE-NAME-LENGTH.
+           MOVE 40 TO NAME-FIELD-LEN.
+           PERFORM SHRINK-NAME-LENGTH
+           UNTIL NAME-FIELD-LEN = 0
+           OR NAME-FIELD(NAME-FIELD-LEN:1) NOT = SPACE.
+
+       SHRINK-NAME-LENGTH.
+           SUBTRACT 1 FROM NAME-FIELD-LEN.
+
+       START-NAME-SCAN.
+           MOVE "N" TO EOF-SWITCH.
+           MOVE ZEROES TO COMIC-ID.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-ID
+               INVALID KEY
+               MOVE "Y" TO EOF-SWITCH.
+           IF EOF-SWITCH = "N"
+               PERFORM READ-NEXT-FOR-NAME.
+
+       READ-NEXT-FOR-NAME.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "Y" TO EOF-SWITCH.
+
+       SCAN-FOR-NAME-RECORD.
+           PERFORM CHECK-NAME-MATCH.
+           PERFORM READ-NEXT-FOR-NAME.
+
+       CHECK-NAME-MATCH.
+           MOVE "N" TO NAME-MATCH-FOUND.
+           MOVE 1 TO NAME-MATCH-INDEX.
+           SUBTRACT NAME-FIELD-LEN FROM 41 GIVING MAX-START-INDEX.
+           PERFORM SCAN-NAME-POSITION
+           UNTIL NAME-MATCH-INDEX > MAX-START-INDEX
+           OR NAME-MATCH-FOUND = "Y".
+           IF NAME-MATCH-FOUND = "Y"
+               MOVE "Y" TO FOUND-ANY-NAME
+               PERFORM SHOW-ALL-FIELDS.
+
+       SCAN-NAME-POSITION.
+           IF COMIC-NAME(NAME-MATCH-INDEX:NAME-FIELD-LEN) =
+              NAME-FIELD(1:NAME-FIELD-LEN)
+               MOVE "Y" TO NAME-MATCH-FOUND.
+           ADD 1 TO NAME-MATCH-INDEX.
+
        SHOW-ALL-FIELDS.
            DISPLAY " ".
-           DISPLAY TEXT-SHOW-ID COMIC-ID.
-           DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE.
-           DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE.
-           DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER.
-           DISPLAY TEXT-SHOW-NAME COMIC-NAME.
+           IF COMIC-DELETED
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-DELETED-FLAG
+           ELSE
+               DISPLAY TEXT-SHOW-ID COMIC-ID
+               DISPLAY TEXT-SHOW-HOUSE COMIC-HOUSE
+               DISPLAY TEXT-SHOW-ISSUE COMIC-ISSUE
+               DISPLAY TEXT-SHOW-CHAR COMIC-CHARACTER
+               DISPLAY TEXT-SHOW-NAME COMIC-NAME
+               IF COMIC-COVER-PATH NOT = SPACE
+                   DISPLAY TEXT-SHOW-COVER COMIC-COVER-PATH.
            DISPLAY " ".
 
         END PROGRAM FIND-RECORD.

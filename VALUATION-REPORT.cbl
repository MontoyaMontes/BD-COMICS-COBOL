@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUATION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+       COPY "VALUE-PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+       COPY "VALUE-LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       77 REPORT-FOUND PIC X.
+       77 CURRENT-HOUSE PIC X(20).
+       77 HOUSE-TOTAL PIC 9(07)V99.
+       77 GRAND-TOTAL PIC 9(09)V99.
+       77 HOUSE-TOTAL-ED PIC Z(6)9.99.
+       77 GRAND-TOTAL-ED PIC Z(8)9.99.
+
+       COPY "VALUE-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+           OPEN INPUT COMICS-FILE.
+           OPEN OUTPUT VALUATION-FILE.
+           MOVE ZEROES TO GRAND-TOTAL.
+           MOVE ZEROES TO HOUSE-TOTAL.
+           MOVE SPACE TO CURRENT-HOUSE.
+           MOVE LOW-VALUE TO COMIC-HOUSE.
+           MOVE TEXT-VALUATION-TITLE TO VALUATION-LINE.
+           WRITE VALUATION-LINE.
+           PERFORM START-AT-FIRST-HOUSE.
+           PERFORM PROCESS-RECORDS
+           UNTIL REPORT-FOUND = "N".
+           PERFORM FLUSH-HOUSE-TOTAL.
+           PERFORM PRINT-GRAND-TOTAL.
+           CLOSE COMICS-FILE.
+           CLOSE VALUATION-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       START-AT-FIRST-HOUSE.
+           MOVE "Y" TO REPORT-FOUND.
+           START COMICS-FILE KEY IS NOT LESS THAN COMIC-HOUSE
+               INVALID KEY
+               MOVE "N" TO REPORT-FOUND.
+           IF REPORT-FOUND = "Y"
+               PERFORM READ-NEXT-COMIC.
+
+       READ-NEXT-COMIC.
+           READ COMICS-FILE NEXT RECORD
+               AT END
+               MOVE "N" TO REPORT-FOUND.
+
+       PROCESS-RECORDS.
+           IF COMIC-HOUSE NOT = CURRENT-HOUSE
+               IF CURRENT-HOUSE NOT = SPACE
+                   PERFORM FLUSH-HOUSE-TOTAL.
+               MOVE COMIC-HOUSE TO CURRENT-HOUSE.
+               MOVE ZEROES TO HOUSE-TOTAL.
+           IF NOT COMIC-DELETED
+               ADD COMIC-VALUE TO HOUSE-TOTAL
+               ADD COMIC-VALUE TO GRAND-TOTAL.
+           PERFORM READ-NEXT-COMIC.
+
+       FLUSH-HOUSE-TOTAL.
+           MOVE HOUSE-TOTAL TO HOUSE-TOTAL-ED.
+           MOVE SPACE TO VALUATION-LINE.
+           STRING CURRENT-HOUSE DELIMITED BY SIZE
+                  TEXT-VALUATION-HOUSE-LABEL DELIMITED BY SIZE
+                  HOUSE-TOTAL-ED DELIMITED BY SIZE
+                  INTO VALUATION-LINE.
+           WRITE VALUATION-LINE.
+
+       PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-ED.
+           MOVE SPACE TO VALUATION-LINE.
+           WRITE VALUATION-LINE.
+           STRING TEXT-VALUATION-GRAND-TOTAL DELIMITED BY SIZE
+                  GRAND-TOTAL-ED DELIMITED BY SIZE
+                  INTO VALUATION-LINE.
+           WRITE VALUATION-LINE.
+
+       END PROGRAM VALUATION-REPORT.

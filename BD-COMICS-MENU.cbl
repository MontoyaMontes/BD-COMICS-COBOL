@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BD-COMICS-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Physic file in dinamic mode.
+       FILE-CONTROL.
+       COPY "PHYSIC-FILE.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LOGIC-FILE.cbl".
+
+       WORKING-STORAGE SECTION.
+       COPY "FILE-STATUS-WS.cbl".
+       01 MENU-OPTION PIC X.
+
+       COPY "MENU-WS-ESP.cbl".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      * A same-day rollback point in case CREATE-RECORD or
+      * DELETE-RECORD does something to the data file we regret.
+           CALL "BACKUP-COMICS-FILE".
+           OPEN I-O COMICS-FILE.
+           PERFORM SHOW-MENU
+           UNTIL MENU-OPTION = "7".
+           CLOSE COMICS-FILE.
+           END-PROGRAM.
+               STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY TEXT-MENU-TITLE.
+           DISPLAY TEXT-MENU-OPTION-1.
+           DISPLAY TEXT-MENU-OPTION-2.
+           DISPLAY TEXT-MENU-OPTION-3.
+           DISPLAY TEXT-MENU-OPTION-4.
+           DISPLAY TEXT-MENU-OPTION-5.
+           DISPLAY TEXT-MENU-OPTION-6.
+           DISPLAY TEXT-MENU-OPTION-7.
+           ACCEPT MENU-OPTION.
+           PERFORM RUN-MENU-OPTION.
+
+       RUN-MENU-OPTION.
+           EVALUATE MENU-OPTION
+               WHEN "1"
+                   CALL "CREATE-INDEXED-FILE"
+               WHEN "2"
+                   CALL "FIND-RECORD"
+               WHEN "3"
+                   CALL "DELETE-RECORD"
+               WHEN "4"
+                   CALL "UPDATE-RECORD"
+               WHEN "5"
+                   CALL "CHECKOUT-RECORD"
+               WHEN "6"
+                   CALL "RESTORE-RECORD"
+               WHEN "7"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY TEXT-MENU-INVALID
+           END-EVALUATE.
+
+       END PROGRAM BD-COMICS-MENU.

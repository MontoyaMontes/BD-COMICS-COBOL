@@ -0,0 +1,8 @@
+       01 TEXT-APPRAISAL-YEAR-PROMPT PIC X(37)
+           VALUE "Introduce el año a consultar (AAAA).".
+       01 TEXT-APPRAISAL-TITLE-PREFIX PIC X(34)
+           VALUE "INFORME DE ADQUISICIONES DEL AÑO ".
+       01 TEXT-APPRAISAL-NONE PIC X(48)
+           VALUE "No se encontraron comics adquiridos en ese año.".
+       01 TEXT-APPRAISAL-DATE-LABEL PIC X(7)
+           VALUE "FECHA: ".

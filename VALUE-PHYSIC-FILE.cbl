@@ -0,0 +1,3 @@
+       SELECT VALUATION-FILE
+       ASSIGN TO "bd-comic-valuation.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.

@@ -0,0 +1,7 @@
+       SELECT CHECKPOINT-FILE
+      * One line holding how many import records have been
+      * committed so far, so a failed run can pick up where it
+      * left off instead of re-loading everything.
+       ASSIGN TO "bd-comic-import-checkpoint.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-FILE-STATUS.

@@ -0,0 +1,12 @@
+       01 TEXT-STATS-TITLE PIC X(29)
+           VALUE "ESTADISTICAS DE LA COLECCION".
+       01 TEXT-STATS-BY-HOUSE PIC X(21)
+           VALUE "ISSUES POR EDITORIAL:".
+       01 TEXT-STATS-BY-CHARACTER PIC X(26)
+           VALUE "APARICIONES POR PERSONAJE:".
+       01 TEXT-STATS-COUNT-LABEL PIC X(12)
+           VALUE "  CANTIDAD: ".
+       01 TEXT-STATS-TRUNCATED PIC X(30)
+           VALUE "AVISO: INFORME INCOMPLETO, ".
+       01 TEXT-STATS-TRUNCATED-SUFFIX PIC X(22)
+           VALUE " NO MOSTRADOS.".

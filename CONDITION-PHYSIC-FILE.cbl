@@ -0,0 +1,3 @@
+       SELECT CONDITION-FILE
+       ASSIGN TO "bd-comic-condition-report.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.

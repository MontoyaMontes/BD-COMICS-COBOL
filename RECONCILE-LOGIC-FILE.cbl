@@ -0,0 +1,7 @@
+       FD  RECONCILE-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RECONCILE-RECORD.
+           05 RECONCILE-EXPECTED-COUNT PIC 9(07).
+           05 RECONCILE-JOB-NAME       PIC X(20).
+           05 RECONCILE-DATE           PIC 9(08).
+           05 RECONCILE-TIME           PIC 9(08).

@@ -16,6 +16,8 @@
            VALUE "SUPERHEROE: ".
        01 TEXT-SHOW-NAME PIC X(8)
            VALUE "NOMBRE: ".
+       01 TEXT-SHOW-DELETED-FLAG PIC X(20)
+           VALUE "[REGISTRO ELIMINADO]".
        01 TEXT-DELETE-QUESTION PIC X(44)
            VALUE "Seguro que quiere eliminar el registro (Y/N)".
        01 ERROR-INPUT PIC X(20)
